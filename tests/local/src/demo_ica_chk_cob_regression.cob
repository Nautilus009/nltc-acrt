@@ -18,9 +18,24 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. RHEL-LINUX.
 OBJECT-COMPUTER. RHEL-LINUX.
 
+*------------------------------------------------------------------------------
+* RMS-style sequential file, repeated OPEN OUTPUT cycles - see
+*  T-RMS-FILE-STATUS.
+*------------------------------------------------------------------------------
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-RMS-TEST-FILE  ASSIGN TO "RMSTESTFILE"
+           ORGANIZATION      IS SEQUENTIAL
+           ACCESS            IS SEQUENTIAL
+           FILE STATUS       IS WS-RMS-FILE-STATUS.
+
 *******************************************************************************
 DATA DIVISION.
 *******************************************************************************
+FILE SECTION.
+FD  WS-RMS-TEST-FILE.
+01  WS-RMS-TEST-REC           PIC X(20).
+
 WORKING-STORAGE SECTION.
 
 *------------------------------------------------------------------------------
@@ -136,11 +151,22 @@ WORKING-STORAGE SECTION.
 01 WS-EVAL-RESULT            PIC X(30).
 
 *------------------------------------------------------------------------------
-* Call parameter test (kept for future extension)
+* Call parameter test - CALLs ICA_CHECK_IF_SUBS_ACTIVE with a
+*  representative test product and checks the returned status matches
+*  what a known-active subscriber should look like, so an RDB/runtime
+*  difference in the real subscription-check logic shows up here
+*  instead of only in production - see T-SUBS-ACTIVE-CALL.
 *------------------------------------------------------------------------------
-01 WS-CALL-PARAM-1           PIC 9(5) VALUE 100.
-01 WS-CALL-PARAM-2           PIC 9(5) VALUE 200.
-01 WS-CALL-RESULT            PIC 9(6).
+01 WS-CALL-PARAM-1           PIC 9(5) VALUE 3.
+01 WS-CALL-PARAM-2           PIC 9(5) VALUE 1.
+01 WS-CALL-RESULT            PIC 9(6) VALUE 0.
+
+01 WS-SUBS-TEST-PRODUCT      PIC X(20) VALUE "TESTPROD00000001".
+01 WS-EXPECTED-ACTIVE-FLAG   PIC X(01) VALUE "Y".
+01 WS-EXPECTED-CO-STATUS     PIC X(02) VALUE "AC".
+
+COPY "ICA_CDD_WKSP:ICA_CHECK_IF_SUBS_ACTIVE_WKSP".
+COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW".
 
 *------------------------------------------------------------------------------
 * Binary field alignment test
@@ -165,6 +191,14 @@ WORKING-STORAGE SECTION.
 01 WS-NEG-NUM                PIC S9(5) VALUE -6789.
 01 WS-MIXED-RESULT           PIC S9(6).
 
+*------------------------------------------------------------------------------
+* RMS file status test
+*------------------------------------------------------------------------------
+01 WS-RMS-FILE-STATUS         PIC X(02) VALUE SPACES.
+   88 WS-RMS-SUCCESS                    VALUE "00".
+01 WS-RMS-CYCLE               PIC 9(2)  VALUE 0.
+01 WS-RMS-BAD-STATUS-COUNT    PIC 9(2)  VALUE 0.
+
 *******************************************************************************
 PROCEDURE DIVISION.
 *******************************************************************************
@@ -221,6 +255,8 @@ C-00.
     PERFORM T-OVERFLOW-HANDLING
     PERFORM T-MIXED-SIGNS
     PERFORM T-TYPE-CONVERSIONS
+    PERFORM T-RMS-FILE-STATUS
+    PERFORM T-SUBS-ACTIVE-CALL
     .
 C-EXIT. EXIT.
 
@@ -713,7 +749,7 @@ T-EVALUATE-00.
     MOVE "AA" TO WS-EVAL-CODE
     DISPLAY "  Test Code: " WS-EVAL-CODE
 
-    EVALUATE TRUE
+    EVALUATE WS-EVAL-CODE
        WHEN "AA"
           MOVE "Code is AA" TO WS-EVAL-RESULT
        WHEN "BB"
@@ -930,6 +966,97 @@ T-TYPE-CONVERSIONS-00.
     .
 T-TYPE-CONVERSIONS-EXIT. EXIT.
 
+*----------------------------------------------------------------------
+T-RMS-FILE-STATUS        SECTION.
+*----------------------------------------------------------------------
+T-RMS-FILE-STATUS-00.
+
+    MOVE "RMS-001" TO WS-TEST-ID
+    ADD 1 TO WS-TEST-COUNT
+
+    DISPLAY "[" WS-TEST-ID "] RMS Sequential File - Repeated OPEN OUTPUT Cycles"
+
+    MOVE 0 TO WS-RMS-BAD-STATUS-COUNT
+
+    PERFORM VARYING WS-RMS-CYCLE FROM 1 BY 1
+        UNTIL WS-RMS-CYCLE > 3
+
+       OPEN OUTPUT WS-RMS-TEST-FILE
+
+       IF NOT WS-RMS-SUCCESS
+          ADD 1 TO WS-RMS-BAD-STATUS-COUNT
+          DISPLAY "  Cycle " WS-RMS-CYCLE " OPEN status: "
+                  WS-RMS-FILE-STATUS
+       END-IF
+
+       MOVE "RMS TEST RECORD" TO WS-RMS-TEST-REC
+       WRITE WS-RMS-TEST-REC
+
+       IF NOT WS-RMS-SUCCESS
+          ADD 1 TO WS-RMS-BAD-STATUS-COUNT
+          DISPLAY "  Cycle " WS-RMS-CYCLE " WRITE status: "
+                  WS-RMS-FILE-STATUS
+       END-IF
+
+       CLOSE WS-RMS-TEST-FILE
+
+       IF NOT WS-RMS-SUCCESS
+          ADD 1 TO WS-RMS-BAD-STATUS-COUNT
+          DISPLAY "  Cycle " WS-RMS-CYCLE " CLOSE status: "
+                  WS-RMS-FILE-STATUS
+       END-IF
+    END-PERFORM
+
+    IF WS-RMS-BAD-STATUS-COUNT = 0
+       DISPLAY "  PASS: file status stayed 00 across 3 OPEN OUTPUT cycles"
+    ELSE
+       DISPLAY "  FAIL: " WS-RMS-BAD-STATUS-COUNT
+               " non-00 status(es) across the OPEN OUTPUT cycles"
+    END-IF
+    DISPLAY " "
+    .
+T-RMS-FILE-STATUS-EXIT. EXIT.
+
+*----------------------------------------------------------------------
+T-SUBS-ACTIVE-CALL       SECTION.
+*----------------------------------------------------------------------
+T-SUBS-ACTIVE-CALL-00.
+
+    MOVE "CAL-001" TO WS-TEST-ID
+    ADD 1 TO WS-TEST-COUNT
+
+    DISPLAY "[" WS-TEST-ID "] CALL ICA_CHECK_IF_SUBS_ACTIVE - Known Test Product"
+
+    INITIALIZE ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+
+    MOVE WS-SUBS-TEST-PRODUCT   TO Pz_PROD_EXT_ID
+    MOVE WS-CALL-PARAM-1        TO Pz_EXT_ID_NUM_TYPE_CODE
+    MOVE WS-CALL-PARAM-2        TO Pz_PROD_FAMILY_CODE
+
+    DISPLAY "  Test Product: '" WS-SUBS-TEST-PRODUCT "'"
+    DISPLAY "  Ext Id Num Type Code: " WS-CALL-PARAM-1
+    DISPLAY "  Prod Family Code: " WS-CALL-PARAM-2
+
+    CALL 'ICA_CHECK_IF_SUBS_ACTIVE' USING ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+                                           UTL_CONTROL_ACW
+
+    DISPLAY "  Returned ACTIVE_FLAG: '" ACTIVE_FLAG "'"
+    DISPLAY "  Returned CO_STATUS: '" CO_STATUS "'"
+
+    IF ACTIVE_FLAG = WS-EXPECTED-ACTIVE-FLAG
+       AND
+       CO_STATUS = WS-EXPECTED-CO-STATUS
+       MOVE 0 TO WS-CALL-RESULT
+       DISPLAY "  PASS: ACTIVE_FLAG/CO_STATUS match the expected active subscriber"
+    ELSE
+       MOVE 1 TO WS-CALL-RESULT
+       DISPLAY "  FAIL: expected ACTIVE_FLAG '" WS-EXPECTED-ACTIVE-FLAG
+               "' CO_STATUS '" WS-EXPECTED-CO-STATUS "'"
+    END-IF
+    DISPLAY " "
+    .
+T-SUBS-ACTIVE-CALL-EXIT. EXIT.
+
 *******************************************************************************
 * FINISH
 *******************************************************************************
