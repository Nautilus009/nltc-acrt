@@ -37,6 +37,7 @@
 *#                     יונישה רואת     עצבמ םש       ךיראת       CID         #*
 *#      [                         ]  [         ]  [        ]    [   ]        #*
 *# CCA Project - Readiness           TP_ONISSA    20-Jul-2017   #55557       #*
+*# Reporting fallback, reason code, merchant flag, audit trail TP_ONISSA 09-Aug-2026 #71130-6 #*
 *#############################################################################*
 *#-----------------------------------------------------------------------------
 IDENTIFICATION DIVISION.
@@ -46,10 +47,38 @@ PROGRAM-ID. ICA_CHECK_IF_SUBS_ACTIVE.
 *#-----------------------------------------------------------------------------
 ENVIRONMENT DIVISION.
 *#-----------------------------------------------------------------------------
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - reconciliation/dispute
+*  audit trail, one record per check, written from Z-FINISH.
+*--------------------------------------------------------------------
+INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+FILE-CONTROL.
+
+    SELECT P_ICA_SUBS_AUDIT_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           Lz_AUDIT_FILE_STATUS.
+* End Change #71135
 
 *#-----------------------------------------------------------------------------
 DATA DIVISION.
 *#-----------------------------------------------------------------------------
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - see ENVIRONMENT DIVISION.
+*------------------------------------------------------------------------------
+FILE SECTION.
+*------------------------------------------------------------------------------
+FD  P_ICA_SUBS_AUDIT_FILE
+    VALUE OF ID     IS Lz_P_ICA_SUBS_AUDIT_FILE_NAME.
+    01  P_ICA_SUBS_AUDIT_REC.
+        03 AUD_PROD_EXT_ID           PIC X(20).
+        03 AUD_PROD_FAMILY_CODE      PIC 9(03).
+        03 AUD_SYS_DATE              PIC 9(08).
+        03 AUD_SYS_TIME              PIC 9(08).
+        03 AUD_ACTIVE_FLAG           PIC X(01).
+        03 AUD_CO_STATUS             PIC X(02).
+        03 AUD_EMAIL_SOURCE          PIC X(03).
+* End Change #71135
 
 *#-----------------------------------------------------------------------------
 WORKING-STORAGE SECTION.
@@ -57,6 +86,15 @@ WORKING-STORAGE SECTION.
 *ebs COPY "ICA_CDD_WKSP:ICA_TLG_WKSP"             FROM DICTIONARY.
 COPY "ICA_CDD_WKSP:ICA_TLG_WKSP"                            .
 
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - see ENVIRONMENT DIVISION.
+01 Lz_AUDIT_WKSP.
+   03 Lz_P_ICA_SUBS_AUDIT_FILE_NAME  PIC X(70).
+   03 Lz_AUDIT_FILE_STATUS           PIC X(02)  VALUE SPACES.
+      88 Lz_AUDIT_FILE_OK                       VALUE "00".
+      88 Lz_AUDIT_FILE_NOT_FOUND                VALUE "30" "35".
+   03 Lz_SW_EMAIL_SRC                PIC X(03)  VALUE SPACES.
+* End Change #71135
+
 *#-----------------------------------------------------------------------------
 
 *ebs COPY "UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP"          FROM DICTIONARY.
@@ -89,13 +127,15 @@ COPY "ICA_CDD_FIELD:V4005zWAITING_PRE_CONVERSION"                  .
 *ebs COPY "ICA_CDD_WKSP:ICA_XLATE_MSG_WKSP"              FROM DICTIONARY.
 COPY "ICA_CDD_WKSP:ICA_XLATE_MSG_WKSP"                             .
 
-* Start Change #55557 on 27 לויב 2016 by l_onissa
 * 180 הנשי תכרעמ טנרטניא ייונמ
-*COPY "ICD_CDD_WKSP:ICD_HBT_180_CST_CATLOG_DBW"      FROM DICTIONARY.
+* Start Change #71130 on 09-Aug-2026 by TP_ONISSA - restored as a
+*  read-only reporting fallback (see C200-CHECK-OLD-SUBS); Change #55557
+*  had removed this copybook entirely.
+COPY "ICD_CDD_WKSP:ICD_HBT_180_CST_CATLOG_DBW"                     .
 
 * 181 הנשי תכרעמ טנרטניא ייונמ ירצומ
-*COPY "ICD_CDD_WKSP:ICD_HBT_181_PRD_CATLOG_DBW"      FROM DICTIONARY.
-* End Change #55557
+COPY "ICD_CDD_WKSP:ICD_HBT_181_PRD_CATLOG_DBW"                     .
+* End Change #71130
 
 * 79 CAL ONLINE תוחוקל םיפסונ םיטרפ
 *ebs COPY "ICD_CDD_WKSP:ICD_COT_079_CST_DETAILS_DBW"     FROM DICTIONARY.
@@ -136,15 +176,15 @@ COPY "ICD_CDD_WKSP:ICD_COT_081_PRD_CATLOG_DBW"
                    ICD_COT_081_PRD_CATLOG_DBW         BY
                    ICD_COT_081_PRD_CATLOG_INIT.
 
-* Start Change #55557 on 27 לויב 2016 by l_onissa
-*COPY "ICD_CDD_WKSP:ICD_HBT_181_PRD_CATLOG_DBW"      FROM DICTIONARY
-*         REPLACING ICD_HBT_181_PRD_CATLOG             BY
-*                   ICD_HBT_181_PRD
-*                   ICD_HBT_181_PRD_CATLOG_PRW         BY
-*                   ICD_HBT_181_PRD_PRW
-*                   ICD_HBT_181_PRD_CATLOG_DBW         BY
-*                   ICD_HBT_181_PRD_CATLOG_INIT.
-* End Change #55557
+* Start Change #71130 on 09-Aug-2026 by TP_ONISSA - restored, see above
+COPY "ICD_CDD_WKSP:ICD_HBT_181_PRD_CATLOG_DBW"
+         REPLACING ICD_HBT_181_PRD_CATLOG             BY
+                   ICD_HBT_181_PRD
+                   ICD_HBT_181_PRD_CATLOG_PRW         BY
+                   ICD_HBT_181_PRD_PRW
+                   ICD_HBT_181_PRD_CATLOG_DBW         BY
+                   ICD_HBT_181_PRD_CATLOG_INIT.
+* End Change #71130
 
 01 Lz_VARIABLES.
    03 Lz_EXIST_FIRST              PIC X     VALUE " ".
@@ -162,6 +202,16 @@ COPY "ICD_CDD_WKSP:ICD_COT_081_PRD_CATLOG_DBW"
    03 Lz_SW_MERCHANT              PIC 9     VALUE 0.
       88 Lz_MERCHANT                        VALUE 1.
 
+* Start Change #71138 on 09-Aug-2026 by TP_ONISSA - batch-call support;
+*  see A05-BATCH-DRIVER/A10-BATCH-ITEM and the Bz_ITEM_COUNT/
+*  ICA_CHECK_IF_SUBS_ACTIVE_BATCH_TBL repeating group added to
+*  ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
+01 Lz_BATCH_VARIABLES.
+   03 Lz_SW_BATCH_MODE            PIC X     VALUE "N".
+      88 Lz_BATCH_MODE                      VALUE "Y".
+   03 Lz_BATCH_IDX                PIC 9(04) VALUE 0.
+* End Change #71138
+
 01 OREN PIC X(20) VALUE "00000000000000804347".
 
 *#-----------------------------------------------------------------------------
@@ -185,6 +235,23 @@ A-MAIN                              SECTION.
 *#-----------------------------------------------------------------------------
 A-00.
 
+* Start Change #71138 on 09-Aug-2026 by TP_ONISSA - a caller that loads
+*  Bz_ITEM_COUNT/ICA_CHECK_IF_SUBS_ACTIVE_BATCH_TBL gets an array of
+*  results back from this one CALL instead of one CALL per product;
+*  a caller that leaves Bz_ITEM_COUNT zero gets the original
+*  single-product behaviour, unchanged.
+    IF Bz_ITEM_COUNT IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP > 0
+       SET Lz_BATCH_MODE TO TRUE
+       PERFORM A05-BATCH-DRIVER
+       GO TO A-EXIT
+    ELSE
+       MOVE "N" TO Lz_SW_BATCH_MODE
+    END-IF.
+* End Change #71138
+
+*# 12-NOV-2012 16:52:13.43 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_INIT_PROG.INC".
+
     PERFORM A-INIT.
     PERFORM C-CHECK.
     PERFORM Z-FINISH.
@@ -192,6 +259,54 @@ A-00.
 A-EXIT.
     EXIT.
 
+* Start Change #71138 on 09-Aug-2026 by TP_ONISSA - batch-call driver,
+*  see A-00.
+*-----------------------------------------------------------------------------
+A05-BATCH-DRIVER                    SECTION.
+*-----------------------------------------------------------------------------
+A05-00.
+
+*# Report to Splunk once for the whole batch, same as the single-item
+*#  path does for one product - A10-BATCH-ITEM's PERFORM A-INIT no
+*#  longer carries this hook, precisely so it isn't repeated per item.
+    COPY "ICA_SOURCE:ICA_INIT_PROG.INC".
+
+    PERFORM A10-BATCH-ITEM
+       VARYING Lz_BATCH_IDX FROM 1 BY 1
+       UNTIL Lz_BATCH_IDX > Bz_ITEM_COUNT IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
+
+*# Report to Splunk once for the whole batch, same as the single-item
+*#  path does for one product.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+A05-EXIT.
+    EXIT.
+*-----------------------------------------------------------------------------
+A10-BATCH-ITEM                      SECTION.
+*-----------------------------------------------------------------------------
+A10-00.
+
+    MOVE Bz_PROD_EXT_ID(Lz_BATCH_IDX)
+      TO Pz_PROD_EXT_ID             IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
+    MOVE Bz_EXT_ID_NUM_TYPE_CODE(Lz_BATCH_IDX)
+      TO Pz_EXT_ID_NUM_TYPE_CODE    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
+    MOVE Bz_PROD_FAMILY_CODE(Lz_BATCH_IDX)
+      TO Pz_PROD_FAMILY_CODE        IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
+
+    PERFORM A-INIT.
+    PERFORM C-CHECK.
+* Z-FINISH copies the result fields back into this entry's row of
+*  ICA_CHECK_IF_SUBS_ACTIVE_BATCH_TBL and returns control here normally
+*  (it short-circuits past the single-item Splunk report/EXIT PROGRAM
+*  with GO TO Z-EXIT), whether it is reached from here or from an
+*  error exit deeper in A-INIT/C-CHECK, so every entry gets a row
+*  filled in exactly once.
+    PERFORM Z-FINISH.
+
+A10-EXIT.
+    EXIT.
+* End Change #71138
+
 *-----------------------------------------------------------------------------
 A-INIT                              SECTION.
 *-----------------------------------------------------------------------------
@@ -200,9 +315,13 @@ A-00.
     MOVE "ICA_CHECK_IF_SUBS_ACTIVE"
       TO Pz_PROG_NAME IN ICA_TLG_WKSP.
 
-*# 12-NOV-2012 16:52:13.43 - TP_TSARSU - Report to Splunk.
-    COPY "ICA_SOURCE:ICA_INIT_PROG.INC".
-
+* Start Change #71141 on 09-Aug-2026 by TP_ONISSA - the Splunk "start"
+*  hook used to run here, once per PERFORM A-INIT; in batch mode that
+*  meant once per item, unpaired with the single "end" hook
+*  A05-BATCH-DRIVER reports after the whole batch. It is now reported
+*  by each of A-MAIN and A05-BATCH-DRIVER exactly once, before this
+*  section's per-item field resets run for the first (or only) item.
+* End Change #71141
 
     IF Lz_SW_FIRST_TIME
 * Start Change #55557 on 27 לויב 2016 by l_onissa
@@ -222,6 +341,15 @@ A-00.
     MOVE SPz_MSG_NORMAL
     TO   SPz_ACW_PROC_AUX_STATUS    IN UTL_CONTROL_ACW.
 
+* Start Change #71139 on 09-Aug-2026 by TP_ONISSA - structured status
+*  code default; the error branches below set this to a machine
+*  readable "TABLE/OPERATION" code (e.g. "081/CURSOR-OPEN") alongside
+*  the existing Hebrew free text, so Splunk can alert on failure type
+*  without parsing translated text.
+    MOVE "OK"
+    TO   SPz_ACW_STATUS_CODE        IN UTL_CONTROL_ACW.
+* End Change #71139
+
     MOVE SPACES
       TO CO_USER_ID                 IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
          E_MAIL_ADDR                IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP.
@@ -238,6 +366,26 @@ A-00.
          Pz_MSG_DIR(2).
 
     MOVE Vz_HEB_NO     TO ACTIVE_FLAG.
+    MOVE Vz_HEB_NO     TO LEGACY_SUBS_FOUND_FLAG.
+
+* Start Change #71134 on 09-Aug-2026 by TP_ONISSA - expose the merchant
+*  determination that was already being computed below, purely
+*  internally, so callers stop re-deriving it themselves.
+    MOVE Vz_HEB_NO     TO IS_MERCHANT.
+* End Change #71134
+
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - audit trail file name.
+    MOVE "ICA_DATA:ICA_CHECK_IF_SUBS_ACTIVE_AUDIT.DAT"
+      TO Lz_P_ICA_SUBS_AUDIT_FILE_NAME.
+    MOVE SPACES        TO Lz_SW_EMAIL_SRC.
+* End Change #71135
+
+* Start Change #71133 on 09-Aug-2026 by TP_ONISSA - default reason is
+*  "not found"; C120/C125 upgrade this to inactive/active/lookup-error
+*  as the 081/080 reads progress, so a caller can tell "never
+*  subscribed" from "subscription lapsed" from "lookup failed".
+    SET SUBS_REASON_NOT_FOUND TO TRUE.
+* End Change #71133
 
 * check parameters
     IF Pz_PROD_EXT_ID               IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = SPACES
@@ -245,6 +393,7 @@ A-00.
        Pz_PROD_EXT_ID               IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = ZEROES
        MOVE ICA_W_1611
        TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "PARAM/PROD-EXT-ID"     TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "רצומ"                  TO Pz_MSG_PARAM(1)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
        PERFORM Z-FINISH
@@ -253,6 +402,7 @@ A-00.
     IF Pz_EXT_ID_NUM_TYPE_CODE      IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 0
        MOVE ICA_W_1611
        TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "PARAM/TYPE-CODE"       TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "רצומ ינוציח ההזמ"      TO Pz_MSG_PARAM(1)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
        PERFORM Z-FINISH
@@ -261,34 +411,62 @@ A-00.
     IF Pz_PROD_FAMILY_CODE          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 0
        MOVE ICA_W_1611
        TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "PARAM/FAMILY-CODE"     TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "רצומ תחפשמ"            TO Pz_MSG_PARAM(1)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
        PERFORM Z-FINISH
     END-IF.
 
+* Start Change #71137 on 09-Aug-2026 by TP_ONISSA - the merchant/product-
+*  type combinations for families 6 and 13 used to be a hardcoded list
+*  of type codes here; they now come from table 300
+*  (ICD_PRT_300_PROD_TYPES), so a new merchant type code is a table
+*  load, not a program change. An unmatched combination still falls
+*  through to Z-FINISH exactly as the old hardcoded ELSE did.
     IF Pz_PROD_FAMILY_CODE          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 6
-       IF  (Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 2
-         OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 21
-         OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 34
-         OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP > 250)
+       OR
+       Pz_PROD_FAMILY_CODE          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 13
 
-            SET Lz_MERCHANT TO TRUE
-       ELSE
-          PERFORM Z-FINISH
-       END-IF
-    ELSE
-       IF Pz_PROD_FAMILY_CODE          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 13
-          IF  (Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 6
-            OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 22
-            OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 35
-            OR Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = 250)
+       MOVE Pz_PROD_FAMILY_CODE     IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO PROD_FAMILY_CODE        IN ICD_PRT_300_PROD_TYPES_PRW
+       MOVE Pz_EXT_ID_NUM_TYPE_CODE IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO EXT_ID_NUM_TYPE_CODE    IN ICD_PRT_300_PROD_TYPES_PRW
 
-               SET Lz_MERCHANT TO TRUE
+       MOVE Lz_INQUIRE_RDB
+         TO DPz_ACTION              OF ICD_PRT_300_PROD_TYPES_DBW
+       MOVE 0
+         TO DPz_KEY_SEQUENCE        OF ICD_PRT_300_PROD_TYPES_DBW
+
+       CALL 'ICD_PRT_300_PROD_TYPES_DBA' USING ICD_PRT_300_PROD_TYPES_DBW
+
+* Start Change #71142 on 09-Aug-2026 by TP_ONISSA - a genuine
+*  DPz_STATUS failure is a lookup error worth aborting the check and
+*  alerting Splunk over; a NORMAL INQUIRE that resolves to a
+*  non-merchant type code is not a lookup error, but it still ends the
+*  check with PERFORM Z-FINISH, exactly as the old hardcoded ELSE did -
+*  only a matched merchant type code is allowed to fall through and
+*  continue into the subscriber-active determination below.
+       IF DPz_STATUS                IN ICD_PRT_300_PROD_TYPES_DBW
+          NOT = SPz_MSG_NORMAL
+          SET SUBS_REASON_LOOKUP_ERROR TO TRUE
+          MOVE ICA_W_0742
+            TO SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+          MOVE "300/INQUIRE"           TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
+          MOVE "300"                   TO Pz_MSG_PARAM(1)
+          MOVE "האירקב"                TO Pz_MSG_PARAM(2)
+          CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+          PERFORM Z-FINISH
+       ELSE
+          IF PRT_IS_MERCHANT        IN ICD_PRT_300_PROD_TYPES
+             SET Lz_MERCHANT TO TRUE
+             MOVE Vz_HEB_YES TO IS_MERCHANT
           ELSE
              PERFORM Z-FINISH
           END-IF
        END-IF
-    END-IF
+* End Change #71142
+    END-IF.
+* End Change #71137
 
     CALL 'UTL_GET_DATE_TIME' USING UTL_GET_DATE_TIME_WKSP.
 
@@ -303,12 +481,14 @@ C-00.
     PERFORM C100-CHECK-CAL-ONLINE-SUBS.
 
 * check if prod belpng to old subscriber only if not merchant subscriber
-* Start Change #55557 on 27 לויב 2016 by l_onissa
-*    IF CO_USER_ID          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = SPACES
-*       AND NOT Lz_MERCHANT
-*       PERFORM C200-CHECK-OLD-SUBS
-*    END-IF.
-* End Change #55557
+* Start Change #71130 on 09-Aug-2026 by TP_ONISSA - restored as a read-only
+*  reporting fallback; does not override the primary ACTIVE_FLAG decision
+*  (see C225-READ-180)
+    IF CO_USER_ID          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = SPACES
+       AND NOT Lz_MERCHANT
+       PERFORM C200-CHECK-OLD-SUBS
+    END-IF.
+* End Change #71130
 
 C-EXIT.
     EXIT.
@@ -371,8 +551,10 @@ C110-00.
 
     IF DPz_STATUS                   IN ICD_COT_081_PRD_CATLOG_DBW
        NOT = SPz_MSG_NORMAL
+       SET SUBS_REASON_LOOKUP_ERROR TO TRUE
        MOVE ICA_W_0742
        TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "081/CURSOR-OPEN"       TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "081"                   TO Pz_MSG_PARAM(1)
        MOVE "CURSOR תריגס/תחיתפב"   TO Pz_MSG_PARAM(2)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
@@ -397,8 +579,10 @@ C120-00.
              PERFORM C125-READ-080
              
         WHEN OTHER
+             SET SUBS_REASON_LOOKUP_ERROR TO TRUE
              MOVE ICA_W_0742
                TO SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+             MOVE "081/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
              MOVE "081"                   TO Pz_MSG_PARAM(1)
              MOVE "האירקב"                TO Pz_MSG_PARAM(2)
              CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
@@ -435,6 +619,14 @@ C125-00.
                 MOVE LAST_ACTIVITY_DATE  IN ICD_COT_080_CST_CATLOG
                   TO LAST_ACTIVITY_DATE  IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
              END-IF
+* Start Change #71133 on 09-Aug-2026 by TP_ONISSA - a matching 080 row
+*  was found, so this is at least "inactive" (subscription lapsed),
+*  not "never found"; upgraded below to "active" when the status
+*  confirms it.
+             IF CO_USER_ID               IN ICD_COT_080_CST_CATLOG NOT = SPACES
+                SET SUBS_REASON_INACTIVE TO TRUE
+             END-IF
+* End Change #71133
              IF CO_STATUS                IN ICD_COT_080_CST_CATLOG
                 = V4005zACTIV
                 OR
@@ -449,6 +641,7 @@ C125-00.
                   TO OPEN_DATE           IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
                 MOVE JOINING_DATE        IN ICD_COT_081_PRD_CATLOG
                   TO JOINING_DATE        IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+                SET SUBS_REASON_ACTIVE TO TRUE
                 PERFORM C130-GET-E-MAIL
                 SET Lz_END_CURSOR TO TRUE
              END-IF
@@ -457,8 +650,10 @@ C125-00.
              SET Lz_END_CURSOR TO TRUE
 
         WHEN OTHER
+             SET SUBS_REASON_LOOKUP_ERROR TO TRUE
              MOVE ICA_W_0742
              TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+             MOVE "080/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
              MOVE "080"                   TO Pz_MSG_PARAM(1)
              MOVE "האירקב"                TO Pz_MSG_PARAM(2)
              CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
@@ -472,13 +667,18 @@ C130-GET-E-MAIL                     SECTION.
 *-----------------------------------------------------------------------------
 C130-00.
 
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - remember which path
+*  was taken, for the Z-FINISH audit record.
     IF PROD_FAMILY_CODE             IN ICD_COT_081_PRD_CATLOG = 6
       OR
        PROD_FAMILY_CODE             IN ICD_COT_081_PRD_CATLOG = 13
+       MOVE "079"                   TO Lz_SW_EMAIL_SRC
        PERFORM C132-READ-SUBS-DETAILS
     ELSE
+       MOVE "500"                   TO Lz_SW_EMAIL_SRC
        PERFORM C134-GET-CUST-DETAILS
     END-IF.
+* End Change #71135
 
 C130-EXIT.
     EXIT.
@@ -505,9 +705,11 @@ C132-00.
     ELSE
        MOVE ICA_W_0742
          TO SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "079/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "079"                   TO Pz_MSG_PARAM(1)
        MOVE "האירקב"                TO Pz_MSG_PARAM(2)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+       SET SUBS_REASON_LOOKUP_ERROR TO TRUE
        PERFORM Z-FINISH
     END-IF.
 
@@ -537,9 +739,11 @@ C134-00.
     ELSE
        MOVE ICA_W_0742
          TO SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "500/INQUIRE"           TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "079"                   TO Pz_MSG_PARAM(1)
        MOVE "האירקב"                TO Pz_MSG_PARAM(2)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+       SET SUBS_REASON_LOOKUP_ERROR TO TRUE
        PERFORM Z-FINISH
     END-IF.
 
@@ -567,184 +771,185 @@ C136-00.
     ELSE
        MOVE ICA_W_0742
          TO SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "100/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
        MOVE "100"                   TO Pz_MSG_PARAM(1)
        MOVE "האירקב"                TO Pz_MSG_PARAM(2)
        CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+       SET SUBS_REASON_LOOKUP_ERROR TO TRUE
        PERFORM Z-FINISH
     END-IF.
 
 C136-EXIT.
     EXIT.
-* Start Change #55557 on 27 לויב 2016 by l_onissa
+* Start Change #71130 on 09-Aug-2026 by TP_ONISSA - restored as a read-only
+*  reporting fallback (Change #55557 had removed this section entirely).
+*  This path is only reached when the 081/080 lookup above found nothing;
+*  a hit here does not set ACTIVE_FLAG/CO_USER_ID/OPEN_DATE - it only
+*  raises LEGACY_SUBS_FOUND_FLAG so callers can tell "not in either
+*  system" apart from "only on the legacy 180/181 books". E-mail lookup
+*  (old C230-GET-E-MAIL) is not restored - not needed for reporting.
 *-----------------------------------------------------------------------------
-*C200-CHECK-OLD-SUBS                 SECTION.
+C200-CHECK-OLD-SUBS                 SECTION.
 *-----------------------------------------------------------------------------
-*C200-00.
+C200-00.
 * open cursor 181
-*    MOVE ICD_HBT_181_PRD_CATLOG_INIT
-*      TO ICD_HBT_181_PRD_CATLOG_DBW.
+    MOVE ICD_HBT_181_PRD_CATLOG_INIT
+      TO ICD_HBT_181_PRD_CATLOG_DBW.
 
-*    MOVE Pz_PROD_EXT_ID                    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*      TO PROD_EXT_ID                IN ICD_HBT_181_PRD_CATLOG_PRW.
-*    MOVE Pz_EXT_ID_NUM_TYPE_CODE    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*      TO EXT_ID_NUM_TYPE_CODE       IN ICD_HBT_181_PRD_CATLOG_PRW.
-*    MOVE 4
-*      TO DPz_KEY_SEQUENCE           IN ICD_HBT_181_PRD_CATLOG_DBW.
-*    MOVE Lz_OPEN_CURSOR_RDB
-*      TO DPz_ACTION                 IN ICD_HBT_181_PRD_CATLOG_DBW.
+    MOVE Pz_PROD_EXT_ID                    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO PROD_EXT_ID                IN ICD_HBT_181_PRD_CATLOG_PRW.
+    MOVE Pz_EXT_ID_NUM_TYPE_CODE    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO EXT_ID_NUM_TYPE_CODE       IN ICD_HBT_181_PRD_CATLOG_PRW.
+    MOVE 4
+      TO DPz_KEY_SEQUENCE           IN ICD_HBT_181_PRD_CATLOG_DBW.
+    MOVE Lz_OPEN_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_HBT_181_PRD_CATLOG_DBW.
 
-*    PERFORM C210-OPEN-CLOSE-181-CURSOR.
+    PERFORM C210-OPEN-CLOSE-181-CURSOR.
 
 * prepare fetch parameters
-*    MOVE Lz_FETCH_RDB
-*      TO DPz_ACTION                 OF ICD_HBT_181_PRD_CATLOG_DBW.
+    MOVE Lz_FETCH_RDB
+      TO DPz_ACTION                 OF ICD_HBT_181_PRD_CATLOG_DBW.
 
-*    SET Lz_START_CURSOR TO TRUE.
+    SET Lz_START_CURSOR TO TRUE.
 
-*    PERFORM C220-READ-CURSOR-181 UNTIL Lz_END_CURSOR.
+    PERFORM C220-READ-CURSOR-181 UNTIL Lz_END_CURSOR.
 
 * close cursor 181
-*    MOVE Lz_CLOSE_CURSOR_RDB
-*      TO DPz_ACTION                 IN ICD_HBT_181_PRD_CATLOG_DBW.
-*    PERFORM C210-OPEN-CLOSE-181-CURSOR.
-
-*C200-EXIT.
-*    EXIT.
-*-----------------------------------------------------------------------------
-*C210-OPEN-CLOSE-181-CURSOR         SECTION.
-*-----------------------------------------------------------------------------
-*C210-00.
-
-*    CALL 'ICD_HBT_181_PRD_CATLOG_DBA' USING ICD_HBT_181_PRD_CATLOG_DBW.
-
-*    IF DPz_STATUS                  IN ICD_HBT_181_PRD_CATLOG_DBW
-*       NOT = SPz_MSG_NORMAL
-
-*       MOVE ICA_W_0742
-*       TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
-*       MOVE "181"                   TO Pz_MSG_PARAM(1)
-*       MOVE "CURSOR תריגס/תחיתפב"   TO Pz_MSG_PARAM(2)
-*       CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
-*       PERFORM Z-FINISH
-*    END-IF.
-
-*C210-EXIT.
-*    EXIT.
-*-----------------------------------------------------------------------------
-*C220-READ-CURSOR-181                SECTION.
-*-----------------------------------------------------------------------------
-*C220-00.
-
-*    CALL 'ICD_HBT_181_PRD_CATLOG_DBA' USING ICD_HBT_181_PRD_CATLOG_DBW.
-
-*    EVALUATE DPz_STATUS             IN ICD_HBT_181_PRD_CATLOG_DBW
-
-*        WHEN SPz_MSG_NO_DATA_FOUND
-*        WHEN SPz_MSG_END_OF_DATA_SET
-*             SET Lz_END_CURSOR TO TRUE
-*        WHEN SPz_MSG_NORMAL
-*             PERFORM C225-READ-180
-*        WHEN OTHER
-*             MOVE ICA_W_0742
-*             TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
-*             MOVE "181"                   TO Pz_MSG_PARAM(1)
-*             MOVE "האירקב"                TO Pz_MSG_PARAM(2)
-*             CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
-*             PERFORM Z-FINISH
-*    END-EVALUATE.
-
-*C220-EXIT.
-*    EXIT.
-*-----------------------------------------------------------------------------
-*C225-READ-180                      SECTION.
-*-----------------------------------------------------------------------------
-*C225-00.
-
-*    MOVE HB_USER_ID                 IN ICD_HBT_181_PRD_CATLOG
-*      TO HB_USER_ID                 IN ICD_HBT_180_CST_CATLOG_PRW.
-*    MOVE Lz_INQUIRE_RDB
-*      TO DPz_ACTION                 OF ICD_HBT_180_CST_CATLOG_DBW.
-*    MOVE 0
-*      TO DPz_KEY_SEQUENCE           OF ICD_HBT_180_CST_CATLOG_DBW.
-
-*    CALL 'ICD_HBT_180_CST_CATLOG_DBA' USING ICD_HBT_180_CST_CATLOG_DBW.
-
-*    EVALUATE DPz_STATUS               IN ICD_HBT_180_CST_CATLOG_DBW
-*        WHEN SPz_MSG_NORMAL
-*             IF CO_USER_ID            IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP = SPACES
-*                OR
-*                HB_STATUS             IN ICD_HBT_180_CST_CATLOG = V4005zACTIV
-
-*                MOVE HB_USER_ID          IN ICD_HBT_180_CST_CATLOG
-*                  TO CO_USER_ID          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*                MOVE LAST_ACTIVITY_DATE  IN ICD_HBT_180_CST_CATLOG
-*                  TO LAST_ACTIVITY_DATE  IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*             END-IF
-*             IF HB_STATUS                IN ICD_HBT_180_CST_CATLOG = V4005zACTIV
-*                MOVE Vz_HEB_YES
-*                  TO ACTIVE_FLAG         IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*                MOVE HB_STATUS           IN ICD_HBT_180_CST_CATLOG
-*                  TO CO_STATUS           IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*               MOVE OPEN_DATE           IN ICD_HBT_180_CST_CATLOG
-*                  TO OPEN_DATE           IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*                PERFORM C230-GET-E-MAIL
-*                 SET Lz_END_CURSOR TO TRUE
-*             END-IF
-
-*        WHEN SPz_MSG_NO_DATA_FOUND
-*             SET Lz_END_CURSOR TO TRUE
-
-*        WHEN OTHER
-*             MOVE ICA_W_0742
-*             TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
-*             MOVE "180"                   TO Pz_MSG_PARAM(1)
-*             MOVE "האירקב"                TO Pz_MSG_PARAM(2)
-*             CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
-*             PERFORM Z-FINISH
-*    END-EVALUATE.
-
-*C225-EXIT.
-*    EXIT.
-*-----------------------------------------------------------------------------
-*C230-GET-E-MAIL                     SECTION.
-*-----------------------------------------------------------------------------
-*C230-00.
-
-*    IF E_MAIL_ADDR_INTR_ID         IN ICD_HBT_180_CST_CATLOG NOT = 0
-*       MOVE E_MAIL_ADDR_INTR_ID     IN ICD_HBT_180_CST_CATLOG
-*                                    IN ICD_HBT_180_CST_CATLOG_DBW
-*         TO E_MAIL_ADDR_INTR_ID     IN ICD_HBT_190_EMAIL_ADDR_PRW
-*           INITIALIZE DPz_ACTION    OF ICD_HBT_190_EMAIL_ADDR_DBW
-
-*       MOVE Lz_INQUIRE_RDB
-*         TO DPz_ACTION             OF ICD_HBT_190_EMAIL_ADDR_DBW
-
-*       MOVE 0
-*         TO DPz_KEY_SEQUENCE       OF ICD_HBT_190_EMAIL_ADDR_DBW
-
-*       CALL 'ICD_HBT_190_EMAIL_ADDR_DBA' USING ICD_HBT_190_EMAIL_ADDR_DBW
-*       IF DPz_STATUS               IN ICD_HBT_190_EMAIL_ADDR_DBW
-*          = SPz_MSG_NORMAL
-*          MOVE E_MAIL_ADDR         IN ICD_HBT_190_EMAIL_ADDR
-*            TO E_MAIL_ADDR         IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
-*       ELSE
-*          MOVE ICA_W_0742
-*           TO  SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
-*          MOVE "190"                   TO Pz_MSG_PARAM(1)
-*          MOVE "האירקב"                TO Pz_MSG_PARAM(2)
-*          CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
-*          PERFORM Z-FINISH
-*       END-IF.
-
-*C230-EXIT.
-*    EXIT.
-* End Change #55557
+    MOVE Lz_CLOSE_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_HBT_181_PRD_CATLOG_DBW.
+    PERFORM C210-OPEN-CLOSE-181-CURSOR.
+
+C200-EXIT.
+    EXIT.
+*-----------------------------------------------------------------------------
+C210-OPEN-CLOSE-181-CURSOR         SECTION.
+*-----------------------------------------------------------------------------
+C210-00.
+
+    CALL 'ICD_HBT_181_PRD_CATLOG_DBA' USING ICD_HBT_181_PRD_CATLOG_DBW.
+
+    IF DPz_STATUS                  IN ICD_HBT_181_PRD_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+
+       MOVE ICA_W_0742
+       TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+       MOVE "181/CURSOR-OPEN"       TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
+       MOVE "181"                   TO Pz_MSG_PARAM(1)
+       MOVE "CURSOR תריגס/תחיתפב"   TO Pz_MSG_PARAM(2)
+       CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+       SET SUBS_REASON_LOOKUP_ERROR TO TRUE
+       PERFORM Z-FINISH
+    END-IF.
+
+C210-EXIT.
+    EXIT.
+*-----------------------------------------------------------------------------
+C220-READ-CURSOR-181                SECTION.
+*-----------------------------------------------------------------------------
+C220-00.
+
+    CALL 'ICD_HBT_181_PRD_CATLOG_DBA' USING ICD_HBT_181_PRD_CATLOG_DBW.
+
+    EVALUATE DPz_STATUS             IN ICD_HBT_181_PRD_CATLOG_DBW
+
+        WHEN SPz_MSG_NO_DATA_FOUND
+        WHEN SPz_MSG_END_OF_DATA_SET
+             SET Lz_END_CURSOR TO TRUE
+        WHEN SPz_MSG_NORMAL
+             PERFORM C225-READ-180
+        WHEN OTHER
+             MOVE ICA_W_0742
+             TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+             MOVE "181/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
+             MOVE "181"                   TO Pz_MSG_PARAM(1)
+             MOVE "האירקב"                TO Pz_MSG_PARAM(2)
+             CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+             SET SUBS_REASON_LOOKUP_ERROR TO TRUE
+             PERFORM Z-FINISH
+    END-EVALUATE.
+
+C220-EXIT.
+    EXIT.
+*-----------------------------------------------------------------------------
+C225-READ-180                      SECTION.
+*-----------------------------------------------------------------------------
+C225-00.
+
+    MOVE HB_USER_ID                 IN ICD_HBT_181_PRD_CATLOG
+      TO HB_USER_ID                 IN ICD_HBT_180_CST_CATLOG_PRW.
+    MOVE Lz_INQUIRE_RDB
+      TO DPz_ACTION                 OF ICD_HBT_180_CST_CATLOG_DBW.
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           OF ICD_HBT_180_CST_CATLOG_DBW.
+
+    CALL 'ICD_HBT_180_CST_CATLOG_DBA' USING ICD_HBT_180_CST_CATLOG_DBW.
+
+    EVALUATE DPz_STATUS               IN ICD_HBT_180_CST_CATLOG_DBW
+        WHEN SPz_MSG_NORMAL
+             IF HB_STATUS                IN ICD_HBT_180_CST_CATLOG
+                = V4005zACTIV
+
+                MOVE Vz_HEB_YES
+                  TO LEGACY_SUBS_FOUND_FLAG IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+                SET Lz_END_CURSOR TO TRUE
+             END-IF
+
+        WHEN SPz_MSG_NO_DATA_FOUND
+             SET Lz_END_CURSOR TO TRUE
+
+        WHEN OTHER
+             MOVE ICA_W_0742
+             TO   SPz_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW
+             MOVE "180/READ"              TO SPz_ACW_STATUS_CODE IN UTL_CONTROL_ACW
+             MOVE "180"                   TO Pz_MSG_PARAM(1)
+             MOVE "האירקב"                TO Pz_MSG_PARAM(2)
+             CALL 'ICA_ICF_XLATE_MSG' USING  UTL_CONTROL_ACW
+             SET SUBS_REASON_LOOKUP_ERROR TO TRUE
+             PERFORM Z-FINISH
+    END-EVALUATE.
+
+C225-EXIT.
+    EXIT.
+* End Change #71130
 *-----------------------------------------------------------------------------
 Z-FINISH                            SECTION.
 *#-----------------------------------------------------------------------------
 Z-00.
 
-
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - write one audit
+*  record per check, whatever the outcome, so a disputed transaction
+*  weeks later can be reconciled against what this program returned.
+    PERFORM Z100-WRITE-AUDIT-RECORD.
+* End Change #71135
+
+* Start Change #71138 on 09-Aug-2026 by TP_ONISSA - in batch mode this
+*  section is reached once per ICA_CHECK_IF_SUBS_ACTIVE_BATCH_TBL row,
+*  from the normal end of A10-BATCH-ITEM or from an error exit deeper
+*  in A-INIT/C-CHECK; fill in that row's results and return to
+*  A10-BATCH-ITEM instead of ending the whole CALL, so the rest of the
+*  batch still gets processed. The Splunk report for a batch run is
+*  made once, by A05-BATCH-DRIVER, after every row is done. GO TO
+*  Z-EXIT (this SECTION's own exit paragraph) rather than
+*  A10-BATCH-ITEM's, since a GO TO out of the PERFORMed range does not
+*  make PERFORM Z-FINISH return - only reaching this section's own
+*  exit point does.
+    IF Lz_BATCH_MODE
+       MOVE CO_USER_ID          IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_CO_USER_ID(Lz_BATCH_IDX)
+       MOVE CO_STATUS           IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_CO_STATUS(Lz_BATCH_IDX)
+       MOVE ACTIVE_FLAG         IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_ACTIVE_FLAG(Lz_BATCH_IDX)
+       MOVE OPEN_DATE           IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_OPEN_DATE(Lz_BATCH_IDX)
+       MOVE JOINING_DATE        IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_JOINING_DATE(Lz_BATCH_IDX)
+       MOVE SUBS_REASON_CODE    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+         TO Bz_SUBS_REASON_CODE(Lz_BATCH_IDX)
+       GO TO Z-EXIT
+    END-IF.
+* End Change #71138
 
 *# 12-NOV-2012 16:52:13.87 - TP_TSARSU - Report to Splunk.
     COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
@@ -756,4 +961,50 @@ Z-00.
     EXIT PROGRAM.
 Z-EXIT.
     EXIT.
+* Start Change #71135 on 09-Aug-2026 by TP_ONISSA - see Z-FINISH.
+*-----------------------------------------------------------------------------
+Z100-WRITE-AUDIT-RECORD              SECTION.
+*-----------------------------------------------------------------------------
+Z100-00.
+
+    MOVE Pz_PROD_EXT_ID             IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO AUD_PROD_EXT_ID.
+    MOVE Pz_PROD_FAMILY_CODE        IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO AUD_PROD_FAMILY_CODE.
+    MOVE Pz_SYS_DATE                IN UTL_GET_DATE_TIME_WKSP
+      TO AUD_SYS_DATE.
+    MOVE Pz_SYS_TIME                IN UTL_GET_DATE_TIME_WKSP
+      TO AUD_SYS_TIME.
+    MOVE ACTIVE_FLAG                IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO AUD_ACTIVE_FLAG.
+    MOVE CO_STATUS                  IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO AUD_CO_STATUS.
+    MOVE Lz_SW_EMAIL_SRC
+      TO AUD_EMAIL_SOURCE.
+
+* the audit file is appended to across calls; a missing file (status
+*  "30"/"35" on EXTEND) means this is the first check since the file
+*  was last archived, so create it instead. Any other non-"00" status
+*  is a real I/O problem (permissions, device full, ...) and must not
+*  fall through to OPEN OUTPUT, which would truncate whatever audit
+*  history is already on disk.
+    OPEN EXTEND P_ICA_SUBS_AUDIT_FILE.
+    IF NOT Lz_AUDIT_FILE_OK AND Lz_AUDIT_FILE_NOT_FOUND
+       OPEN OUTPUT P_ICA_SUBS_AUDIT_FILE
+    END-IF.
+
+    IF Lz_AUDIT_FILE_OK
+       WRITE P_ICA_SUBS_AUDIT_REC
+       IF NOT Lz_AUDIT_FILE_OK
+          DISPLAY "** Warning: unable to write subscriber-check audit "
+                  "record, Lz_AUDIT_FILE_STATUS: " Lz_AUDIT_FILE_STATUS
+       END-IF
+       CLOSE P_ICA_SUBS_AUDIT_FILE
+    ELSE
+       DISPLAY "** Warning: unable to write subscriber-check audit "
+               "record, Lz_AUDIT_FILE_STATUS: " Lz_AUDIT_FILE_STATUS
+    END-IF
+    .
+Z100-EXIT.
+    EXIT.
 *#-----------------------------------------------------------------------------
