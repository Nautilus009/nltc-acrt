@@ -0,0 +1,264 @@
+*******************************************************************************
+IDENTIFICATION DIVISION.
+*******************************************************************************
+PROGRAM-ID.    ICA_CHK_SUBS_ACTIVE_BATCH.
+AUTHOR.        TP_ONISSA.
+DATE-WRITTEN.  09-Aug-2026.
+
+* Batch driver for ICA_CHECK_IF_SUBS_ACTIVE.
+* Reads a flat file of product external ids (+ family/type codes), drives
+*  ICA_CHECK_IF_SUBS_ACTIVE once per record, and writes a status report
+*  file with one detail line per input record plus active/inactive/
+*  not-found counts, so month-end campaigns can be run overnight instead
+*  of scripting thousands of individual online calls against 081/080/
+*  079/500/100.
+
+*******************************************************************************
+ENVIRONMENT DIVISION.
+*******************************************************************************
+
+*--------------------------------------------------------------------
+INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+FILE-CONTROL.
+
+*   Input list of products to check
+    SELECT P_SUBS_BATCH_IN_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           SPz_COBRMS_FILE_STATUS.
+
+*   Output status report file
+    SELECT P_SUBS_BATCH_RPT_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           SPz_COBRMS_FILE_STATUS.
+
+*******************************************************************************
+DATA DIVISION.
+*******************************************************************************
+*------------------------------------------------------------------------------
+FILE SECTION.
+*------------------------------------------------------------------------------
+FD P_SUBS_BATCH_IN_FILE
+    VALUE OF ID     IS Lz_P_SUBS_BATCH_IN_FILE_NAME.
+    01  P_SUBS_BATCH_IN_REC.
+        03 BI_PROD_EXT_ID              PIC X(20).
+        03 BI_EXT_ID_NUM_TYPE_CODE     PIC 9(03).
+        03 BI_PROD_FAMILY_CODE         PIC 9(03).
+
+FD P_SUBS_BATCH_RPT_FILE
+    VALUE OF ID     IS Lz_P_SUBS_BATCH_RPT_FILE_NAME.
+    01  P_SUBS_BATCH_RPT_REC.
+        03 BO_PROD_EXT_ID              PIC X(20).
+        03 BO_ACTIVE_FLAG              PIC X(01).
+        03 BO_CO_STATUS                PIC X(02).
+        03 BO_RESULT_DESC              PIC X(20).
+
+*------------------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*------------------------------------------------------------------------------
+01 Lz_FILE_NAMES.
+    03 Lz_P_SUBS_BATCH_IN_FILE_NAME       PIC X(70).
+    03 Lz_P_SUBS_BATCH_RPT_FILE_NAME      PIC X(70).
+
+01 Lz_SWITCHES.
+    03 Lz_SW_END_OF_FILE             PIC X     VALUE " ".
+       88 Lz_END_OF_FILE                       VALUE "1".
+
+01 Lz_CT01_COUNTERS.
+    03 Lz_CT01_REC_READ               PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_ACTIVE             PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_INACTIVE           PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_NOT_FOUND          PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_ERROR              PIC 9(09) VALUE 0.
+
+* ICA copies.
+******************
+COPY "ICA_CDD_WKSP:ICA_CHECK_IF_SUBS_ACTIVE_WKSP"                  .
+* UTL copies.
+***************
+COPY "UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP"                              .
+COPY "UTL_SOURCE:UTL_MESSAGE.INC".
+COPY "UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP"                        .
+COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW"                           .
+
+*******************************************************************************
+PROCEDURE DIVISION.
+*******************************************************************************
+DECLARATIVES.
+*--------------------------------------------------------------------
+001-I-O-PROBLEM                                    SECTION.
+*--------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_SUBS_BATCH_IN_FILE.
+001.
+****
+    IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " Lz_P_SUBS_BATCH_IN_FILE_NAME
+       DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
+
+       SET SPz_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       EXIT PROGRAM
+    END-IF
+    .
+*--------------------------------------------------------------------
+002-I-O-PROBLEM                                    SECTION.
+*--------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_SUBS_BATCH_RPT_FILE.
+002.
+****
+    IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " Lz_P_SUBS_BATCH_RPT_FILE_NAME
+       DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
+
+       SET SPz_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SPz_MSG_ERROR                       TO SPz_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       EXIT PROGRAM
+    END-IF
+    .
+END DECLARATIVES.
+*----------------------------------------------------------------------
+A-MAIN         SECTION.
+*----------------------------------------------------------------------
+A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-PROCESS
+
+    PERFORM Z-FINISH
+    .
+A-EXIT.     EXIT.
+*----------------------------------------------------------------------
+B-INIT         SECTION.
+*----------------------------------------------------------------------
+B-00.
+
+    INITIALIZE Lz_CT01_COUNTERS
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    MOVE "ICA_PR_DAT_DIR:ICA_CHK_SUBS_ACTIVE_BATCH.DAT"
+      TO Lz_P_SUBS_BATCH_IN_FILE_NAME
+
+    OPEN INPUT P_SUBS_BATCH_IN_FILE
+    DISPLAY "Open Input File: " Lz_P_SUBS_BATCH_IN_FILE_NAME
+
+    MOVE "ICA_DATA:ICA_CHK_SUBS_ACTIVE_BATCH_RPT.DAT"
+      TO Lz_P_SUBS_BATCH_RPT_FILE_NAME
+
+    OPEN OUTPUT P_SUBS_BATCH_RPT_FILE
+    DISPLAY "Open Output File: " Lz_P_SUBS_BATCH_RPT_FILE_NAME
+    .
+B-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C-PROCESS              SECTION.
+*----------------------------------------------------------------------
+C-00.
+
+    PERFORM D-READ-INPUT
+
+    PERFORM E-PROCESS-RECORD UNTIL Lz_END_OF_FILE
+    .
+C-EXIT.     EXIT.
+*----------------------------------------------------------------------
+D-READ-INPUT           SECTION.
+*----------------------------------------------------------------------
+D-00.
+
+    READ P_SUBS_BATCH_IN_FILE
+       AT END SET Lz_END_OF_FILE TO TRUE
+    END-READ
+    .
+D-EXIT.     EXIT.
+*----------------------------------------------------------------------
+E-PROCESS-RECORD        SECTION.
+*----------------------------------------------------------------------
+E-00.
+
+    ADD 1 TO Lz_CT01_REC_READ
+
+    INITIALIZE ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+
+    MOVE BI_PROD_EXT_ID
+      TO Pz_PROD_EXT_ID             IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+    MOVE BI_EXT_ID_NUM_TYPE_CODE
+      TO Pz_EXT_ID_NUM_TYPE_CODE    IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+    MOVE BI_PROD_FAMILY_CODE
+      TO Pz_PROD_FAMILY_CODE        IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+
+    CALL 'ICA_CHECK_IF_SUBS_ACTIVE' USING ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+                                           UTL_CONTROL_ACW
+
+    PERFORM F-WRITE-REPORT-LINE
+
+    PERFORM D-READ-INPUT
+    .
+E-EXIT.     EXIT.
+*----------------------------------------------------------------------
+F-WRITE-REPORT-LINE      SECTION.
+*----------------------------------------------------------------------
+F-00.
+
+    MOVE Pz_PROD_EXT_ID             IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO BO_PROD_EXT_ID
+    MOVE ACTIVE_FLAG                IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO BO_ACTIVE_FLAG
+    MOVE CO_STATUS                  IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+      TO BO_CO_STATUS
+
+*   SUBS_REASON_CODE is the authoritative answer from
+*    ICA_CHECK_IF_SUBS_ACTIVE itself, so count off it rather than
+*    re-deriving "not found" vs "inactive" from ACTIVE_FLAG/CO_USER_ID.
+    EVALUATE TRUE
+       WHEN SUBS_REASON_ACTIVE      IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+            ADD 1 TO Lz_CT01_REC_ACTIVE
+            MOVE "ACTIVE"          TO BO_RESULT_DESC
+       WHEN SUBS_REASON_NOT_FOUND   IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+            ADD 1 TO Lz_CT01_REC_NOT_FOUND
+            MOVE "NOT FOUND"       TO BO_RESULT_DESC
+       WHEN SUBS_REASON_LOOKUP_ERROR IN ICA_CHECK_IF_SUBS_ACTIVE_WKSP
+            ADD 1 TO Lz_CT01_REC_ERROR
+            MOVE "LOOKUP ERROR"    TO BO_RESULT_DESC
+       WHEN OTHER
+            ADD 1 TO Lz_CT01_REC_INACTIVE
+            MOVE "INACTIVE"        TO BO_RESULT_DESC
+    END-EVALUATE
+
+    WRITE P_SUBS_BATCH_RPT_REC
+    .
+F-EXIT.     EXIT.
+*----------------------------------------------------------------------
+Z-FINISH               SECTION.
+*----------------------------------------------------------------------
+Z-00.
+
+    CLOSE P_SUBS_BATCH_IN_FILE
+    CLOSE P_SUBS_BATCH_RPT_FILE
+
+    DISPLAY "======================================================="
+    DISPLAY "ICA_CHK_SUBS_ACTIVE_BATCH - Summary"
+    DISPLAY "  Records read:        " Lz_CT01_REC_READ
+    DISPLAY "  Active:              " Lz_CT01_REC_ACTIVE
+    DISPLAY "  Inactive:            " Lz_CT01_REC_INACTIVE
+    DISPLAY "  Not found:           " Lz_CT01_REC_NOT_FOUND
+    DISPLAY "  Lookup errors:       " Lz_CT01_REC_ERROR
+    DISPLAY "======================================================="
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    STOP RUN
+    .
+Z-EXIT.     EXIT.
