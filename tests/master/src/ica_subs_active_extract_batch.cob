@@ -0,0 +1,452 @@
+*******************************************************************************
+IDENTIFICATION DIVISION.
+*******************************************************************************
+PROGRAM-ID.    ICA_SUBS_ACTIVE_EXTRACT_BATCH.
+AUTHOR.        TP_ONISSA.
+DATE-WRITTEN.  09-Aug-2026.
+
+* Nightly extract for marketing/reporting: walks the 081/080 CAL Online
+*  catalog join end-to-end (the same join ICA_CHECK_IF_SUBS_ACTIVE does
+*  one product at a time, see its C125-READ-080) and writes a flat
+*  record - user id, status, open date, joining date - for every
+*  subscriber whose 080 status is active or waiting-pre-conversion.
+*  Follows the RMS output file / sort step / record counters pattern
+*  established in DEMO_ICA_CHK_RMS_V24.
+*
+* Start Change #71144 on 09-Aug-2026 by TP_ONISSA - the walk is driven
+*  by 081 (one row per product, not per subscriber), so a subscriber
+*  with more than one product produces one raw row per product here;
+*  CB300-DEDUPE-SORT-OUTPUT collapses those back down to one row per
+*  CO_USER_ID (keeping the earliest JOINING_DATE) as the sort step's
+*  output procedure, so the delivered extract still has exactly one
+*  row per active subscriber.
+* End Change #71144
+
+*******************************************************************************
+ENVIRONMENT DIVISION.
+*******************************************************************************
+
+*--------------------------------------------------------------------
+INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+FILE-CONTROL.
+
+*   Output extract file
+    SELECT P_SUBS_EXTRACT_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           SPz_COBRMS_FILE_STATUS.
+
+    SELECT S_SUBS_EXTRACT_FILE   ASSIGN TO "SORTFILE".
+
+*******************************************************************************
+DATA DIVISION.
+*******************************************************************************
+*------------------------------------------------------------------------------
+FILE SECTION.
+*------------------------------------------------------------------------------
+FD P_SUBS_EXTRACT_FILE
+    VALUE OF ID     IS Lz_P_SUBS_EXTRACT_FILE_NAME.
+    01  P_SUBS_EXTRACT_REC.
+        03 SE_CO_USER_ID                PIC X(12).
+        03 SE_CO_STATUS                 PIC X(02).
+        03 SE_OPEN_DATE                 PIC 9(08).
+        03 SE_JOINING_DATE              PIC 9(08).
+
+SD S_SUBS_EXTRACT_FILE.
+    01  S_SUBS_EXTRACT_REC.
+        03 SE_SORT_CO_USER_ID           PIC X(12).
+        03 SE_SORT_CO_STATUS            PIC X(02).
+        03 SE_SORT_OPEN_DATE            PIC 9(08).
+        03 SE_SORT_JOINING_DATE         PIC 9(08).
+
+*------------------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*------------------------------------------------------------------------------
+01 Lz_FILE_NAMES.
+    03 Lz_P_SUBS_EXTRACT_FILE_NAME    PIC X(70).
+
+01 Lz_CT01_COUNTERS.
+    03 Lz_CT01_REC_081_READ           PIC 9(09)       VALUE 0.
+    03 Lz_CT01_REC_EXTRACTED          PIC 9(09)       VALUE 0.
+    03 Lz_CT01_REC_SORT_IN            PIC 9(09)       VALUE 0.
+    03 Lz_CT01_REC_SORT_OUT           PIC 9(09)       VALUE 0.
+    03 Lz_CT01_REC_DUPLICATE          PIC 9(09)       VALUE 0.
+
+01 Lz_CTL_WKSP.
+    03 Lz_SW_CTL_EOF                  PIC X(01)       VALUE "N".
+       88 Lz_CTL_EOF                                  VALUE "Y".
+
+* Start Change #71144 on 09-Aug-2026 by TP_ONISSA - see
+*  CB300-DEDUPE-SORT-OUTPUT.
+01 Lz_DEDUPE_WKSP.
+    03 Lz_LAST_CO_USER_ID              PIC X(12)      VALUE SPACES.
+* End Change #71144
+
+01 Lz_VARIABLES.
+   03 Lz_INQUIRE_RDB              PIC S9(9) COMP.
+   03 Lz_OPEN_CURSOR_RDB          PIC S9(9) COMP.
+   03 Lz_FETCH_RDB                PIC S9(9) COMP.
+   03 Lz_CLOSE_CURSOR_RDB         PIC S9(9) COMP.
+   03 Lz_CURSOR_SW                PIC X.
+      88 Lz_START_CURSOR                    VALUE " ".
+      88 Lz_END_CURSOR                      VALUE "1".
+
+* DBA copies.
+**************
+COPY "ICD_CDD_WKSP:ICD_COT_081_PRD_CATLOG_DBW"                     .
+COPY "ICD_CDD_WKSP:ICD_COT_080_CST_CATLOG_DBW"                     .
+
+* ICA copies.
+******************
+COPY "ICA_CDD_FIELD:V4005zACTIV"                                  .
+COPY "ICA_CDD_FIELD:V4005zWAITING_PRE_CONVERSION"                 .
+
+* UTL copies.
+***************
+COPY "UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP"                              .
+COPY "UTL_SOURCE:UTL_MESSAGE.INC".
+COPY "UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP"                        .
+COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW"                           .
+COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+
+*******************************************************************************
+PROCEDURE DIVISION.
+*******************************************************************************
+DECLARATIVES.
+*--------------------------------------------------------------------
+001-I-O-PROBLEM                                    SECTION.
+*--------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_SUBS_EXTRACT_FILE.
+001.
+****
+    IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " Lz_P_SUBS_EXTRACT_FILE_NAME
+       DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
+
+       SET SPz_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       EXIT PROGRAM
+    END-IF
+    .
+END DECLARATIVES.
+*----------------------------------------------------------------------
+A-MAIN         SECTION.
+*----------------------------------------------------------------------
+A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-PROCESS
+
+    PERFORM Z-FINISH
+    .
+A-EXIT.     EXIT.
+*----------------------------------------------------------------------
+B-INIT         SECTION.
+*----------------------------------------------------------------------
+B-00.
+
+    INITIALIZE Lz_CT01_COUNTERS
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    ADD DPz_SYM_INQUIRE      TO DPz_SYM_ACCESS_RDB GIVING Lz_INQUIRE_RDB
+    ADD DPz_SYM_OPEN_CURSOR  TO DPz_SYM_ACCESS_RDB GIVING Lz_OPEN_CURSOR_RDB
+    ADD DPz_SYM_FETCH        TO DPz_SYM_ACCESS_RDB GIVING Lz_FETCH_RDB
+    ADD DPz_SYM_CLOSE_CURSOR TO DPz_SYM_ACCESS_RDB GIVING Lz_CLOSE_CURSOR_RDB
+
+    MOVE "ICA_DATA:ICA_SUBS_ACTIVE_EXTRACT_BATCH.DAT"
+      TO Lz_P_SUBS_EXTRACT_FILE_NAME
+
+    OPEN OUTPUT P_SUBS_EXTRACT_FILE
+    DISPLAY "Open Output File: " Lz_P_SUBS_EXTRACT_FILE_NAME
+    .
+B-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C-PROCESS              SECTION.
+*----------------------------------------------------------------------
+C-00.
+
+    PERFORM C100-WALK-081-CATALOG
+
+    CLOSE P_SUBS_EXTRACT_FILE
+    DISPLAY "Close Output File: " Lz_P_SUBS_EXTRACT_FILE_NAME
+
+    PERFORM CB-SORT-OUTPUT-FILE
+    .
+C-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C100-WALK-081-CATALOG          SECTION.
+*----------------------------------------------------------------------
+C100-00.
+
+*   Full-catalog walk - no PRW filter, so key sequence 0 (the same
+*    value a plain INQUIRE uses) walks 081 in primary-key order rather
+*    than the compound-key cursor pattern (key sequence 4) used by
+*    ICA_CHECK_IF_SUBS_ACTIVE to filter to one product.
+    INITIALIZE ICD_COT_081_PRD_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           IN ICD_COT_081_PRD_CATLOG_DBW
+    MOVE Lz_OPEN_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_081_PRD_CATLOG_DBW
+
+    PERFORM C110-OPEN-CLOSE-081-CURSOR
+
+    MOVE Lz_FETCH_RDB
+      TO DPz_ACTION                 OF ICD_COT_081_PRD_CATLOG_DBW
+
+    SET Lz_START_CURSOR TO TRUE
+
+    PERFORM C120-READ-CURSOR-081 UNTIL Lz_END_CURSOR
+
+    MOVE Lz_CLOSE_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_081_PRD_CATLOG_DBW
+    PERFORM C110-OPEN-CLOSE-081-CURSOR
+    .
+C100-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C110-OPEN-CLOSE-081-CURSOR      SECTION.
+*----------------------------------------------------------------------
+C110-00.
+
+    CALL 'ICD_COT_081_PRD_CATLOG_DBA' USING ICD_COT_081_PRD_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_COT_081_PRD_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+       DISPLAY "** Error opening/closing 081 cursor, DPz_STATUS: "
+               DPz_STATUS IN ICD_COT_081_PRD_CATLOG_DBW
+       PERFORM X-ERRORS
+    END-IF
+    .
+C110-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C120-READ-CURSOR-081             SECTION.
+*----------------------------------------------------------------------
+C120-00.
+
+    CALL 'ICD_COT_081_PRD_CATLOG_DBA' USING ICD_COT_081_PRD_CATLOG_DBW
+
+    EVALUATE DPz_STATUS              IN ICD_COT_081_PRD_CATLOG_DBW
+        WHEN SPz_MSG_NO_DATA_FOUND
+        WHEN SPz_MSG_END_OF_DATA_SET
+             SET Lz_END_CURSOR TO TRUE
+        WHEN SPz_MSG_NORMAL
+             ADD 1 TO Lz_CT01_REC_081_READ
+             PERFORM C130-LOOKUP-080-AND-EXTRACT
+        WHEN OTHER
+             DISPLAY "** Error reading 081 cursor, DPz_STATUS: "
+                     DPz_STATUS IN ICD_COT_081_PRD_CATLOG_DBW
+             PERFORM X-ERRORS
+    END-EVALUATE
+    .
+C120-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C130-LOOKUP-080-AND-EXTRACT       SECTION.
+*----------------------------------------------------------------------
+C130-00.
+
+    MOVE CO_USER_ID                 IN ICD_COT_081_PRD_CATLOG
+      TO CO_USER_ID                 IN ICD_COT_080_CST_CATLOG_PRW
+
+    MOVE Lz_INQUIRE_RDB
+      TO DPz_ACTION                 OF ICD_COT_080_CST_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           OF ICD_COT_080_CST_CATLOG_DBW
+
+    CALL 'ICD_COT_080_CST_CATLOG_DBA' USING ICD_COT_080_CST_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_COT_080_CST_CATLOG_DBW
+       = SPz_MSG_NORMAL
+       AND
+       (CO_STATUS                   IN ICD_COT_080_CST_CATLOG
+            = V4005zACTIV
+        OR
+        CO_STATUS                   IN ICD_COT_080_CST_CATLOG
+            = V4005zWAITING_PRE_CONVERSION)
+
+       MOVE CO_USER_ID              IN ICD_COT_080_CST_CATLOG
+         TO SE_CO_USER_ID
+       MOVE CO_STATUS               IN ICD_COT_080_CST_CATLOG
+         TO SE_CO_STATUS
+       MOVE OPEN_DATE               IN ICD_COT_080_CST_CATLOG
+         TO SE_OPEN_DATE
+       MOVE JOINING_DATE            IN ICD_COT_081_PRD_CATLOG
+         TO SE_JOINING_DATE
+
+       WRITE P_SUBS_EXTRACT_REC
+
+       ADD 1 TO Lz_CT01_REC_EXTRACTED
+    END-IF
+    .
+C130-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB-SORT-OUTPUT-FILE              SECTION.
+*----------------------------------------------------------------------
+CB-00.
+
+    DISPLAY "----------------------------------------------------"
+
+    DISPLAY "Sort input file ", Lz_P_SUBS_EXTRACT_FILE_NAME,
+            " Giving output file ", Lz_P_SUBS_EXTRACT_FILE_NAME
+
+*   Control totals for the sort step, so a mismatch between what went
+*    in and what came out (over and above the expected, counted
+*    duplicate-product rows) is caught at Z-FINISH instead of
+*    discovered downstream - see DEMO_ICA_CHK_RMS_V24's
+*    CB-SORT-OUTPUT-FILE.
+    PERFORM CB100-COUNT-SORT-INPUT
+
+* Start Change #71144 on 09-Aug-2026 by TP_ONISSA - sort ascending by
+*  JOINING_DATE within CO_USER_ID too, so that when
+*  CB300-DEDUPE-SORT-OUTPUT keeps only the first row of each
+*  CO_USER_ID group, that row is the one with the earliest
+*  JOINING_DATE.
+    SORT S_SUBS_EXTRACT_FILE ON ASCENDING KEY
+            SE_SORT_CO_USER_ID
+            SE_SORT_JOINING_DATE
+       USING           P_SUBS_EXTRACT_FILE
+       OUTPUT PROCEDURE IS CB300-DEDUPE-SORT-OUTPUT
+* End Change #71144
+
+    PERFORM CB200-COUNT-SORT-OUTPUT
+    .
+CB-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB100-COUNT-SORT-INPUT  SECTION.
+*----------------------------------------------------------------------
+CB100-00.
+
+    MOVE "N" TO Lz_SW_CTL_EOF
+
+    OPEN INPUT P_SUBS_EXTRACT_FILE
+    PERFORM CB110-COUNT-INPUT-REC UNTIL Lz_CTL_EOF
+    CLOSE P_SUBS_EXTRACT_FILE
+    .
+CB100-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB110-COUNT-INPUT-REC  SECTION.
+*----------------------------------------------------------------------
+CB110-00.
+
+    READ P_SUBS_EXTRACT_FILE
+       AT END
+          SET Lz_CTL_EOF TO TRUE
+       NOT AT END
+          ADD 1 TO Lz_CT01_REC_SORT_IN
+    END-READ
+    .
+CB110-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB200-COUNT-SORT-OUTPUT  SECTION.
+*----------------------------------------------------------------------
+CB200-00.
+
+    MOVE "N" TO Lz_SW_CTL_EOF
+
+    OPEN INPUT P_SUBS_EXTRACT_FILE
+    PERFORM CB210-COUNT-OUTPUT-REC UNTIL Lz_CTL_EOF
+    CLOSE P_SUBS_EXTRACT_FILE
+    .
+CB200-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB210-COUNT-OUTPUT-REC  SECTION.
+*----------------------------------------------------------------------
+CB210-00.
+
+    READ P_SUBS_EXTRACT_FILE
+       AT END
+          SET Lz_CTL_EOF TO TRUE
+       NOT AT END
+          ADD 1 TO Lz_CT01_REC_SORT_OUT
+    END-READ
+    .
+CB210-EXIT.     EXIT.
+*----------------------------------------------------------------------
+* Start Change #71144 on 09-Aug-2026 by TP_ONISSA - SORT output
+*  procedure: one 081 row per product means the same CO_USER_ID can
+*  come back from the sort more than once; keep only the first row of
+*  each CO_USER_ID group (the one with the earliest JOINING_DATE, per
+*  the sort key above) and count the rest as duplicates instead of
+*  writing them to the delivered extract.
+CB300-DEDUPE-SORT-OUTPUT         SECTION.
+*----------------------------------------------------------------------
+CB300-00.
+
+    OPEN OUTPUT P_SUBS_EXTRACT_FILE
+
+    MOVE SPACES TO Lz_LAST_CO_USER_ID
+    MOVE "N"    TO Lz_SW_CTL_EOF
+
+    PERFORM CB310-RETURN-SORT-REC UNTIL Lz_CTL_EOF
+
+    CLOSE P_SUBS_EXTRACT_FILE
+    .
+CB300-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB310-RETURN-SORT-REC            SECTION.
+*----------------------------------------------------------------------
+CB310-00.
+
+    RETURN S_SUBS_EXTRACT_FILE
+       AT END
+          SET Lz_CTL_EOF TO TRUE
+       NOT AT END
+          IF SE_SORT_CO_USER_ID NOT = Lz_LAST_CO_USER_ID
+             MOVE SE_SORT_CO_USER_ID  TO Lz_LAST_CO_USER_ID
+             MOVE SE_SORT_CO_USER_ID  TO SE_CO_USER_ID
+             MOVE SE_SORT_CO_STATUS   TO SE_CO_STATUS
+             MOVE SE_SORT_OPEN_DATE   TO SE_OPEN_DATE
+             MOVE SE_SORT_JOINING_DATE TO SE_JOINING_DATE
+             WRITE P_SUBS_EXTRACT_REC
+          ELSE
+             ADD 1 TO Lz_CT01_REC_DUPLICATE
+          END-IF
+    END-RETURN
+    .
+CB310-EXIT.     EXIT.
+* End Change #71144
+*----------------------------------------------------------------------
+X-ERRORS               SECTION.
+*----------------------------------------------------------------------
+X-00.
+
+    DISPLAY "======================================================="
+    DISPLAY "Attention!!! Program ended with error"
+    DISPLAY "======================================================="
+
+    CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    STOP RUN
+    .
+X-EXIT.     EXIT.
+*----------------------------------------------------------------------
+Z-FINISH               SECTION.
+*----------------------------------------------------------------------
+Z-00.
+
+    DISPLAY "======================================================="
+    DISPLAY "ICA_SUBS_ACTIVE_EXTRACT_BATCH - Summary"
+    DISPLAY "  081 records read:      " Lz_CT01_REC_081_READ
+    DISPLAY "  Active subs extracted: " Lz_CT01_REC_EXTRACTED
+    DISPLAY "  Records into sort:     " Lz_CT01_REC_SORT_IN
+    DISPLAY "  Duplicate subscribers: " Lz_CT01_REC_DUPLICATE
+    DISPLAY "  Records out of sort:   " Lz_CT01_REC_SORT_OUT
+    IF Lz_CT01_REC_SORT_IN = Lz_CT01_REC_SORT_OUT + Lz_CT01_REC_DUPLICATE
+       DISPLAY "  Sort balance:           OK"
+    ELSE
+       DISPLAY "  Sort balance:           *** OUT OF BALANCE ***"
+    END-IF
+    DISPLAY "======================================================="
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    STOP RUN
+    .
+Z-EXIT.     EXIT.
