@@ -0,0 +1,410 @@
+*******************************************************************************
+IDENTIFICATION DIVISION.
+*******************************************************************************
+PROGRAM-ID.    ICA_RECON_CUST_MASTER_BATCH.
+AUTHOR.        TP_ONISSA.
+DATE-WRITTEN.  09-Aug-2026.
+
+* Nightly reconciliation job for the CAL ONLINE product/customer catalogs
+*  (081/080) against the customer master (500) and address master (100).
+* Walks 081 end-to-end and flags any row whose CO_USER_ID does not resolve
+*  in 080 (an orphan product row), then walks 080 end-to-end and flags any
+*  row whose CUST_INT_ID does not resolve in 500, or whose resolved 500
+*  row's CUST_PRIVATE_ADDR_INTR_ID does not resolve in 100. Intended to
+*  run overnight and surface catalog drift for manual cleanup, rather than
+*  failing any online transaction the way a lookup miss in
+*  ICA_CHECK_IF_SUBS_ACTIVE would.
+
+*******************************************************************************
+ENVIRONMENT DIVISION.
+*******************************************************************************
+
+*--------------------------------------------------------------------
+INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+FILE-CONTROL.
+
+*   Output reconciliation exceptions report
+    SELECT P_RECON_RPT_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           SPz_COBRMS_FILE_STATUS.
+
+*******************************************************************************
+DATA DIVISION.
+*******************************************************************************
+*------------------------------------------------------------------------------
+FILE SECTION.
+*------------------------------------------------------------------------------
+FD P_RECON_RPT_FILE
+    VALUE OF ID     IS Lz_P_RECON_RPT_FILE_NAME.
+    01  P_RECON_RPT_REC.
+        03 RR_SOURCE_TABLE              PIC X(03).
+        03 RR_CO_USER_ID                PIC X(12).
+        03 RR_CUST_INT_ID               PIC 9(09).
+        03 RR_PROBLEM_DESC              PIC X(40).
+
+*------------------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*------------------------------------------------------------------------------
+01 Lz_FILE_NAMES.
+    03 Lz_P_RECON_RPT_FILE_NAME       PIC X(70).
+
+01 Lz_CT01_COUNTERS.
+    03 Lz_CT01_REC_081_READ           PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_081_ORPHAN         PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_080_READ           PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_NOT_IN_500         PIC 9(09) VALUE 0.
+    03 Lz_CT01_REC_NOT_IN_100         PIC 9(09) VALUE 0.
+
+01 Lz_VARIABLES.
+   03 Lz_INQUIRE_RDB              PIC S9(9) COMP.
+   03 Lz_FETCH_RDB                PIC S9(9) COMP.
+   03 Lz_OPEN_CURSOR_RDB          PIC S9(9) COMP.
+   03 Lz_CLOSE_CURSOR_RDB         PIC S9(9) COMP.
+   03 Lz_CURSOR_SW                PIC X.
+      88 Lz_START_CURSOR                    VALUE " ".
+      88 Lz_END_CURSOR                      VALUE "1".
+
+* DBA copies.
+**************
+COPY "ICD_CDD_WKSP:ICD_COT_081_PRD_CATLOG_DBW"                     .
+COPY "ICD_CDD_WKSP:ICD_COT_080_CST_CATLOG_DBW"                     .
+COPY "ICD_CDD_WKSP:ICD_CST_500_CST_CATLOG_DBW"                     .
+COPY "ICD_CDD_WKSP:ICD_MCT_100_ADDR_DBW"                           .
+
+* UTL copies.
+***************
+COPY "UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP"                              .
+COPY "UTL_SOURCE:UTL_MESSAGE.INC".
+COPY "UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP"                        .
+COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW"                           .
+COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+
+*******************************************************************************
+PROCEDURE DIVISION.
+*******************************************************************************
+DECLARATIVES.
+*--------------------------------------------------------------------
+001-I-O-PROBLEM                                    SECTION.
+*--------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_RECON_RPT_FILE.
+001.
+****
+    IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " Lz_P_RECON_RPT_FILE_NAME
+       DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
+
+       SET SPz_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       EXIT PROGRAM
+    END-IF
+    .
+END DECLARATIVES.
+*----------------------------------------------------------------------
+A-MAIN         SECTION.
+*----------------------------------------------------------------------
+A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-PROCESS
+
+    PERFORM Z-FINISH
+    .
+A-EXIT.     EXIT.
+*----------------------------------------------------------------------
+B-INIT         SECTION.
+*----------------------------------------------------------------------
+B-00.
+
+    INITIALIZE Lz_CT01_COUNTERS
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    ADD DPz_SYM_INQUIRE      TO DPz_SYM_ACCESS_RDB GIVING Lz_INQUIRE_RDB
+    ADD DPz_SYM_FETCH        TO DPz_SYM_ACCESS_RDB GIVING Lz_FETCH_RDB
+    ADD DPz_SYM_OPEN_CURSOR  TO DPz_SYM_ACCESS_RDB GIVING Lz_OPEN_CURSOR_RDB
+    ADD DPz_SYM_CLOSE_CURSOR TO DPz_SYM_ACCESS_RDB GIVING Lz_CLOSE_CURSOR_RDB
+
+    MOVE "ICA_DATA:ICA_RECON_CUST_MASTER_BATCH_RPT.DAT"
+      TO Lz_P_RECON_RPT_FILE_NAME
+
+    OPEN OUTPUT P_RECON_RPT_FILE
+    DISPLAY "Open Output File: " Lz_P_RECON_RPT_FILE_NAME
+    .
+B-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C-PROCESS              SECTION.
+*----------------------------------------------------------------------
+C-00.
+
+    PERFORM C100-RECON-081-CATALOG
+
+    PERFORM C200-RECON-080-CATALOG
+    .
+C-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C100-RECON-081-CATALOG          SECTION.
+*----------------------------------------------------------------------
+C100-00.
+
+*   Full-catalog walk - no PRW filter, so key sequence 0 (the same
+*    value a plain INQUIRE uses) walks 081 in primary-key order rather
+*    than the compound-key cursor pattern (key sequence 4) used by
+*    ICA_CHECK_IF_SUBS_ACTIVE to filter to one product.
+    INITIALIZE ICD_COT_081_PRD_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           IN ICD_COT_081_PRD_CATLOG_DBW
+    MOVE Lz_OPEN_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_081_PRD_CATLOG_DBW
+
+    PERFORM C110-OPEN-CLOSE-081-CURSOR
+
+    MOVE Lz_FETCH_RDB
+      TO DPz_ACTION                 OF ICD_COT_081_PRD_CATLOG_DBW
+
+    SET Lz_START_CURSOR TO TRUE
+
+    PERFORM C120-READ-CURSOR-081 UNTIL Lz_END_CURSOR
+
+    MOVE Lz_CLOSE_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_081_PRD_CATLOG_DBW
+    PERFORM C110-OPEN-CLOSE-081-CURSOR
+    .
+C100-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C110-OPEN-CLOSE-081-CURSOR      SECTION.
+*----------------------------------------------------------------------
+C110-00.
+
+    CALL 'ICD_COT_081_PRD_CATLOG_DBA' USING ICD_COT_081_PRD_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_COT_081_PRD_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+       DISPLAY "** Error opening/closing 081 cursor, DPz_STATUS: "
+               DPz_STATUS IN ICD_COT_081_PRD_CATLOG_DBW
+       PERFORM X-ERRORS
+    END-IF
+    .
+C110-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C120-READ-CURSOR-081             SECTION.
+*----------------------------------------------------------------------
+C120-00.
+
+    CALL 'ICD_COT_081_PRD_CATLOG_DBA' USING ICD_COT_081_PRD_CATLOG_DBW
+
+    EVALUATE DPz_STATUS              IN ICD_COT_081_PRD_CATLOG_DBW
+        WHEN SPz_MSG_NO_DATA_FOUND
+        WHEN SPz_MSG_END_OF_DATA_SET
+             SET Lz_END_CURSOR TO TRUE
+        WHEN SPz_MSG_NORMAL
+             ADD 1 TO Lz_CT01_REC_081_READ
+             PERFORM C130-CHECK-081-AGAINST-080
+        WHEN OTHER
+             DISPLAY "** Error reading 081 cursor, DPz_STATUS: "
+                     DPz_STATUS IN ICD_COT_081_PRD_CATLOG_DBW
+             PERFORM X-ERRORS
+    END-EVALUATE
+    .
+C120-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C130-CHECK-081-AGAINST-080       SECTION.
+*----------------------------------------------------------------------
+C130-00.
+
+    MOVE CO_USER_ID                 IN ICD_COT_081_PRD_CATLOG
+      TO CO_USER_ID                 IN ICD_COT_080_CST_CATLOG_PRW
+
+    MOVE Lz_INQUIRE_RDB
+      TO DPz_ACTION                 OF ICD_COT_080_CST_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           OF ICD_COT_080_CST_CATLOG_DBW
+
+    CALL 'ICD_COT_080_CST_CATLOG_DBA' USING ICD_COT_080_CST_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_COT_080_CST_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+       ADD 1 TO Lz_CT01_REC_081_ORPHAN
+       MOVE "081"                   TO RR_SOURCE_TABLE
+       MOVE CO_USER_ID              IN ICD_COT_081_PRD_CATLOG
+         TO RR_CO_USER_ID
+       MOVE 0                       TO RR_CUST_INT_ID
+       MOVE "CO_USER_ID not found in 080"
+         TO RR_PROBLEM_DESC
+       WRITE P_RECON_RPT_REC
+    END-IF
+    .
+C130-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C200-RECON-080-CATALOG           SECTION.
+*----------------------------------------------------------------------
+C200-00.
+
+*   Full-catalog walk - see the note in C100-RECON-081-CATALOG.
+    INITIALIZE ICD_COT_080_CST_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           IN ICD_COT_080_CST_CATLOG_DBW
+    MOVE Lz_OPEN_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_080_CST_CATLOG_DBW
+
+    PERFORM C210-OPEN-CLOSE-080-CURSOR
+
+    MOVE Lz_FETCH_RDB
+      TO DPz_ACTION                 OF ICD_COT_080_CST_CATLOG_DBW
+
+    SET Lz_START_CURSOR TO TRUE
+
+    PERFORM C220-READ-CURSOR-080 UNTIL Lz_END_CURSOR
+
+    MOVE Lz_CLOSE_CURSOR_RDB
+      TO DPz_ACTION                 IN ICD_COT_080_CST_CATLOG_DBW
+    PERFORM C210-OPEN-CLOSE-080-CURSOR
+    .
+C200-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C210-OPEN-CLOSE-080-CURSOR       SECTION.
+*----------------------------------------------------------------------
+C210-00.
+
+    CALL 'ICD_COT_080_CST_CATLOG_DBA' USING ICD_COT_080_CST_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_COT_080_CST_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+       DISPLAY "** Error opening/closing 080 cursor, DPz_STATUS: "
+               DPz_STATUS IN ICD_COT_080_CST_CATLOG_DBW
+       PERFORM X-ERRORS
+    END-IF
+    .
+C210-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C220-READ-CURSOR-080              SECTION.
+*----------------------------------------------------------------------
+C220-00.
+
+    CALL 'ICD_COT_080_CST_CATLOG_DBA' USING ICD_COT_080_CST_CATLOG_DBW
+
+    EVALUATE DPz_STATUS               IN ICD_COT_080_CST_CATLOG_DBW
+        WHEN SPz_MSG_NO_DATA_FOUND
+        WHEN SPz_MSG_END_OF_DATA_SET
+             SET Lz_END_CURSOR TO TRUE
+        WHEN SPz_MSG_NORMAL
+             ADD 1 TO Lz_CT01_REC_080_READ
+             PERFORM C230-CHECK-080-AGAINST-500
+        WHEN OTHER
+             DISPLAY "** Error reading 080 cursor, DPz_STATUS: "
+                     DPz_STATUS IN ICD_COT_080_CST_CATLOG_DBW
+             PERFORM X-ERRORS
+    END-EVALUATE
+    .
+C220-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C230-CHECK-080-AGAINST-500        SECTION.
+*----------------------------------------------------------------------
+C230-00.
+
+    MOVE CUST_INT_ID                IN ICD_COT_080_CST_CATLOG
+      TO CUST_INT_ID                IN ICD_CST_500_CST_CATLOG_PRW
+
+    MOVE Lz_INQUIRE_RDB
+      TO DPz_ACTION                 OF ICD_CST_500_CST_CATLOG_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           OF ICD_CST_500_CST_CATLOG_DBW
+
+    CALL 'ICD_CST_500_CST_CATLOG_DBA' USING ICD_CST_500_CST_CATLOG_DBW
+
+    IF DPz_STATUS                   IN ICD_CST_500_CST_CATLOG_DBW
+       NOT = SPz_MSG_NORMAL
+       ADD 1 TO Lz_CT01_REC_NOT_IN_500
+       MOVE "080"                   TO RR_SOURCE_TABLE
+       MOVE CO_USER_ID              IN ICD_COT_080_CST_CATLOG
+         TO RR_CO_USER_ID
+       MOVE CUST_INT_ID             IN ICD_COT_080_CST_CATLOG
+         TO RR_CUST_INT_ID
+       MOVE "CUST_INT_ID not found in 500"
+         TO RR_PROBLEM_DESC
+       WRITE P_RECON_RPT_REC
+    ELSE
+* Start Change #71143 on 09-Aug-2026 by TP_ONISSA - 0 is the sentinel
+*  for "no address link" (see ICA_CHECK_IF_SUBS_ACTIVE's
+*  C134-GET-CUST-DETAILS), not a real ICD_MCT_100_ADDR key; INQUIRE-ing
+*  100 on 0 for every such customer would flag the routine case as a
+*  mismatch, so skip the check entirely when there is nothing to look up.
+       IF CUST_PRIVATE_ADDR_INTR_ID IN ICD_CST_500_CST_CATLOG NOT = 0
+          PERFORM C240-CHECK-500-AGAINST-100
+       END-IF
+* End Change #71143
+    END-IF
+    .
+C230-EXIT.     EXIT.
+*----------------------------------------------------------------------
+C240-CHECK-500-AGAINST-100        SECTION.
+*----------------------------------------------------------------------
+C240-00.
+
+    MOVE CUST_PRIVATE_ADDR_INTR_ID  IN ICD_CST_500_CST_CATLOG
+      TO ADDR_INTR_ID               IN ICD_MCT_100_ADDR_PRW
+
+    MOVE Lz_INQUIRE_RDB
+      TO DPz_ACTION                 OF ICD_MCT_100_ADDR_DBW
+    MOVE 0
+      TO DPz_KEY_SEQUENCE           OF ICD_MCT_100_ADDR_DBW
+
+    CALL 'ICD_MCT_100_ADDR_DBA' USING ICD_MCT_100_ADDR_DBW
+
+    IF DPz_STATUS                   IN ICD_MCT_100_ADDR_DBW
+       NOT = SPz_MSG_NORMAL
+       ADD 1 TO Lz_CT01_REC_NOT_IN_100
+       MOVE "080"                   TO RR_SOURCE_TABLE
+       MOVE CO_USER_ID              IN ICD_COT_080_CST_CATLOG
+         TO RR_CO_USER_ID
+       MOVE CUST_INT_ID             IN ICD_COT_080_CST_CATLOG
+         TO RR_CUST_INT_ID
+       MOVE "CUST_PRIVATE_ADDR_INTR_ID not found in 100"
+         TO RR_PROBLEM_DESC
+       WRITE P_RECON_RPT_REC
+    END-IF
+    .
+C240-EXIT.     EXIT.
+*----------------------------------------------------------------------
+X-ERRORS               SECTION.
+*----------------------------------------------------------------------
+X-00.
+
+    DISPLAY "======================================================="
+    DISPLAY "Attention!!! Program ended with error"
+    DISPLAY "======================================================="
+
+    CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    STOP RUN
+    .
+X-EXIT.     EXIT.
+*----------------------------------------------------------------------
+Z-FINISH               SECTION.
+*----------------------------------------------------------------------
+Z-00.
+
+    CLOSE P_RECON_RPT_FILE
+
+    DISPLAY "======================================================="
+    DISPLAY "ICA_RECON_CUST_MASTER_BATCH - Summary"
+    DISPLAY "  081 records read:          " Lz_CT01_REC_081_READ
+    DISPLAY "  081 orphans (not in 080):  " Lz_CT01_REC_081_ORPHAN
+    DISPLAY "  080 records read:          " Lz_CT01_REC_080_READ
+    DISPLAY "  080 not found in 500:      " Lz_CT01_REC_NOT_IN_500
+    DISPLAY "  080 addr not found in 100: " Lz_CT01_REC_NOT_IN_100
+    DISPLAY "======================================================="
+
+    DISPLAY FUNCTION CURRENT-DATE
+
+    CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    STOP RUN
+    .
+Z-EXIT.     EXIT.
