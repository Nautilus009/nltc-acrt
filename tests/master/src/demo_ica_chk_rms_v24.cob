@@ -35,7 +35,16 @@ FILE-CONTROL.
            FILE STATUS            IS           SPz_COBRMS_FILE_STATUS.
  
     SELECT S_RMS_FILE   ASSIGN TO "SORTFILE".
- 
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - checkpoint/restart
+*  control file, see B100-READ-CHECKPOINT/B200-WRITE-CHECKPOINT.
+    SELECT P_RMS_CKPT_FILE
+           ASSIGN                 TO           "SYSzDISK"
+           ORGANIZATION           IS           SEQUENTIAL
+           ACCESS                 IS           SEQUENTIAL
+           FILE STATUS            IS           Lz_CKPT_FILE_STATUS.
+* End Change #71131
+
 *******************************************************************************
 DATA DIVISION.
 *******************************************************************************
@@ -52,17 +61,61 @@ FD P_RMS_SORT_FILE
  
 SD S_RMS_FILE.
     01  S_RMS_FILE_REC         PIC X(20).
- 
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - checkpoint/restart
+*  control file, see B100-READ-CHECKPOINT/B200-WRITE-CHECKPOINT.
+FD P_RMS_CKPT_FILE
+    VALUE OF ID     IS Lz_P_RMS_CKPT_FILE_NAME.
+    01  P_RMS_CKPT_REC.
+        03 CKPT_REC_WRITTEN          PIC 9(09).
+* End Change #71131
+
 *------------------------------------------------------------------------------
 WORKING-STORAGE SECTION.
 *------------------------------------------------------------------------------
 01 Lz_FILE_NAMES.
     03 Lz_P_RMS_FILE_NAME            PIC X(70).
     03 Lz_P_RMS_SORT_FILE_NAME       PIC X(70).
- 
+    03 Lz_P_RMS_CKPT_FILE_NAME       PIC X(70).
+
 01 Lz_CT01_COUNTERS.
     03 Lz_CT01_REC_WRITTEN           PIC 9(09)       VALUE 0.
- 
+
+* Start Change #71136 on 09-Aug-2026 by TP_ONISSA - balancing/control
+*  totals for the sort-and-extract step, see CB-SORT-OUTPUT-FILE and
+*  Z-FINISH.
+    03 Lz_CT01_REC_SORT_IN           PIC 9(09)       VALUE 0.
+    03 Lz_CT01_REC_SORT_OUT          PIC 9(09)       VALUE 0.
+
+01 Lz_CTL_WKSP.
+    03 Lz_SW_CTL_EOF                 PIC X(01)       VALUE "N".
+       88 Lz_CTL_EOF                                 VALUE "Y".
+    03 Lz_CS_TOTAL                   PIC 9(09)       VALUE 0.
+    03 Lz_CS_IDX                     PIC 9(02)       VALUE 0.
+* End Change #71136
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - checkpoint/restart for
+*  large extract jobs: on restart after an abend, the job resumes from the
+*  last checkpoint rather than re-extracting from the beginning; on a
+*  normal completion the checkpoint is reset so the next scheduled run
+*  starts fresh.
+01 Lz_CKPT_WKSP.
+    03 Lz_CKPT_FILE_STATUS           PIC X(02)       VALUE SPACES.
+       88 Lz_CKPT_FILE_OK                            VALUE "00".
+    03 Lz_CKPT_INTERVAL              PIC 9(09)       VALUE 1000.
+    03 Lz_CKPT_RESTART_COUNT         PIC 9(09)       VALUE 0.
+    03 Lz_SW_CKPT_EOF                PIC X(01)       VALUE "N".
+       88 Lz_CKPT_EOF                                VALUE "Y".
+* End Change #71131
+
+* Start Change #71132 on 09-Aug-2026 by TP_ONISSA - TRB212/SVJ604 taught
+*  us Lz_P_RMS_FILE_NAME is not always the path the runtime's disk-space
+*  check (SYS_CHK_FILE_AVAIL_SPACE, called from CALextfh) actually
+*  evaluated; FUNCTION EXCEPTION-FILE reports the file the runtime
+*  itself associates with the current I/O exception, so log both.
+01 Lz_ACTUAL_FAIL_FILE                PIC X(70)       VALUE SPACES.
+* End Change #71132
+
 * DBA copies.
 **************
  
@@ -95,11 +148,23 @@ DECLARATIVES.
     IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
        DISPLAY "** Error handling in file: " Lz_P_RMS_FILE_NAME
        DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
- 
+
+* Start Change #71132 on 09-Aug-2026 by TP_ONISSA - log the file the
+*  runtime's disk-space check actually saw, in case it differs from
+*  Lz_P_RMS_FILE_NAME above (the TRB212/SVJ604 stale-filename bug).
+       MOVE FUNCTION EXCEPTION-FILE  TO Lz_ACTUAL_FAIL_FILE
+       DISPLAY "** SYS_CHK_FILE_AVAIL_SPACE saw file: "
+               Lz_ACTUAL_FAIL_FILE
+* End Change #71132
+
        SET SPz_EXIT_STATUS_FAILURE TO TRUE
- 
-       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
- 
+
+       STRING "Sec:DECLARATIVES 001-I-O-PROBLEM chkfile="
+              DELIMITED BY SIZE
+              Lz_ACTUAL_FAIL_FILE
+              DELIMITED BY SPACE
+              INTO SPz_ACW_FREE_TEXT
+
 *# 13-NOV-2012 18:57:01.85 - TP_TSARSU - Report to Splunk.
        CALL 'UTL_TERM_PROG_FUNCTION'
        EXIT PROGRAM
@@ -114,12 +179,22 @@ DECLARATIVES.
     IF NOT SPz_COBRMS_SUCCESS IN SPz_COBRMS_FILE_STATUS
        DISPLAY "** Error handling in file: " Lz_P_RMS_SORT_FILE_NAME
        DISPLAY "** SPz_COBRMS_FILE_STATUS: " SPz_COBRMS_FILE_STATUS
- 
+
+* Start Change #71132 on 09-Aug-2026 by TP_ONISSA - see 001-I-O-PROBLEM.
+       MOVE FUNCTION EXCEPTION-FILE  TO Lz_ACTUAL_FAIL_FILE
+       DISPLAY "** SYS_CHK_FILE_AVAIL_SPACE saw file: "
+               Lz_ACTUAL_FAIL_FILE
+* End Change #71132
+
        SET SPz_EXIT_STATUS_FAILURE TO TRUE
- 
+
        MOVE SPz_MSG_ERROR                       TO SPz_ACW_PROC_AUX_STATUS
-       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SPz_ACW_FREE_TEXT
- 
+       STRING "Sec:DECLARATIVES 002-I-O-PROBLEM chkfile="
+              DELIMITED BY SIZE
+              Lz_ACTUAL_FAIL_FILE
+              DELIMITED BY SPACE
+              INTO SPz_ACW_FREE_TEXT
+
 *# 13-NOV-2012 18:57:01.85 - TP_TSARSU - Report to Splunk.
        CALL 'UTL_TERM_PROG_FUNCTION'
        EXIT PROGRAM
@@ -144,11 +219,51 @@ B-INIT         SECTION.
 B-00.
  
     INITIALIZE Lz_CT01_COUNTERS
- 
+
     DISPLAY FUNCTION CURRENT-DATE
+
+    MOVE "ICA_PR_DAT_DIR:DEMO_ICA_CHK_RMS_V24.CKP"
+      TO Lz_P_RMS_CKPT_FILE_NAME
+
+    PERFORM B100-READ-CHECKPOINT
     .
 B-EXIT.     EXIT.
 *----------------------------------------------------------------------
+B100-READ-CHECKPOINT   SECTION.
+*----------------------------------------------------------------------
+B100-00.
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - a checkpoint file
+*  from a prior, interrupted run means this run should restart from the
+*  last recorded progress instead of redoing work; no checkpoint file
+*  (status not "00") means this is a normal fresh run.
+    OPEN INPUT P_RMS_CKPT_FILE
+
+    IF Lz_CKPT_FILE_OK
+       PERFORM B110-READ-CKPT-RECORD UNTIL Lz_CKPT_EOF
+       CLOSE P_RMS_CKPT_FILE
+       DISPLAY "Checkpoint file found - restarting after record "
+               Lz_CKPT_RESTART_COUNT
+    ELSE
+       DISPLAY "No checkpoint file found - starting a fresh run"
+    END-IF
+* End Change #71131
+    .
+B100-EXIT.     EXIT.
+*----------------------------------------------------------------------
+B110-READ-CKPT-RECORD  SECTION.
+*----------------------------------------------------------------------
+B110-00.
+
+    READ P_RMS_CKPT_FILE
+       AT END
+          SET Lz_CKPT_EOF TO TRUE
+       NOT AT END
+          MOVE CKPT_REC_WRITTEN TO Lz_CKPT_RESTART_COUNT
+    END-READ
+    .
+B110-EXIT.     EXIT.
+*----------------------------------------------------------------------
 C-PROCESS              SECTION.
 *----------------------------------------------------------------------
 C-00.
@@ -158,9 +273,20 @@ C-00.
  
     MOVE "ICA_PR_DAT_DIR:DEMO_ICA_CHK_RMS_V24.DAT"
       TO Lz_P_RMS_FILE_NAME
- 
-    OPEN OUTPUT P_RMS_FILE
-    DISPLAY "Open Output File: " Lz_P_RMS_FILE_NAME
+
+* Start Change #71133 on 09-Aug-2026 by TP_ONISSA - on a restart run
+*  C-01 below skips re-writing records already reflected in the
+*  checkpoint, on the assumption that they are still on disk from the
+*  interrupted run; OPEN OUTPUT would truncate the file first and lose
+*  them, so a restart must OPEN EXTEND instead.
+    IF Lz_CKPT_RESTART_COUNT > 0
+       OPEN EXTEND P_RMS_FILE
+       DISPLAY "Open Extend File: " Lz_P_RMS_FILE_NAME
+    ELSE
+       OPEN OUTPUT P_RMS_FILE
+       DISPLAY "Open Output File: " Lz_P_RMS_FILE_NAME
+    END-IF
+* End Change #71133
  
     MOVE "ICA_DATA:DEMO_ICA_CHK_RMS_V24.DAT"
       TO Lz_P_RMS_SORT_FILE_NAME
@@ -177,15 +303,28 @@ C-01.
     DISPLAY "Close Output File: " Lz_P_RMS_SORT_FILE_NAME
  
     PERFORM CB-SORT-OUTPUT-FILE
- 
-    MOVE "91234567890123456789"
-      TO P_RMS_FILE_REC
- 
-    WRITE P_RMS_FILE_REC
-    DISPLAY "Record written to File: " Lz_P_RMS_FILE_NAME
- 
-    ADD 1
-     TO Lz_CT01_REC_WRITTEN
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - on a restart, records
+*  already reflected in the checkpoint are not re-extracted; in a full
+*  multi-record extract this test guards the per-record write loop and
+*  B200-WRITE-CHECKPOINT is called every Lz_CKPT_INTERVAL records, not
+*  after every single one.
+    IF Lz_CKPT_RESTART_COUNT NOT > 0
+       MOVE "91234567890123456789"
+         TO P_RMS_FILE_REC
+
+       WRITE P_RMS_FILE_REC
+       DISPLAY "Record written to File: " Lz_P_RMS_FILE_NAME
+
+       ADD 1
+        TO Lz_CT01_REC_WRITTEN
+
+       PERFORM B200-WRITE-CHECKPOINT
+    ELSE
+       DISPLAY "Restart run - record already written per checkpoint, "
+               "skipping re-extract"
+    END-IF
+* End Change #71131
    .
 C-02.
  
@@ -200,18 +339,130 @@ C-EXIT.     EXIT.
 CB-SORT-OUTPUT-FILE              SECTION.
 *----------------------------------------------------------------------
 CB-00.
- 
+
     DISPLAY "----------------------------------------------------"
- 
+
     DISPLAY "Sort input file ", Lz_P_RMS_SORT_FILE_NAME," Giving output file ",Lz_P_RMS_SORT_FILE_NAME
- 
+
+* Start Change #71136 on 09-Aug-2026 by TP_ONISSA - control totals for
+*  the sort step, so a mismatch between what went in and what came out
+*  is caught at Z-FINISH instead of discovered downstream.
+    PERFORM CB100-COUNT-SORT-INPUT
+
     SORT S_RMS_FILE ON ASCENDING KEY
             S_RMS_FILE_REC
        USING  P_RMS_SORT_FILE
        GIVING P_RMS_SORT_FILE
+
+    PERFORM CB200-COUNT-SORT-OUTPUT
+* End Change #71136
     .
 CB-EXIT.     EXIT.
 *----------------------------------------------------------------------
+CB100-COUNT-SORT-INPUT  SECTION.
+*----------------------------------------------------------------------
+CB100-00.
+
+* Start Change #71136 on 09-Aug-2026 by TP_ONISSA - see CB-SORT-OUTPUT-FILE.
+    MOVE "N" TO Lz_SW_CTL_EOF
+
+    OPEN INPUT P_RMS_SORT_FILE
+    PERFORM CB110-COUNT-INPUT-REC UNTIL Lz_CTL_EOF
+    CLOSE P_RMS_SORT_FILE
+* End Change #71136
+    .
+CB100-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB110-COUNT-INPUT-REC  SECTION.
+*----------------------------------------------------------------------
+CB110-00.
+
+    READ P_RMS_SORT_FILE
+       AT END
+          SET Lz_CTL_EOF TO TRUE
+       NOT AT END
+          ADD 1 TO Lz_CT01_REC_SORT_IN
+    END-READ
+    .
+CB110-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB200-COUNT-SORT-OUTPUT  SECTION.
+*----------------------------------------------------------------------
+CB200-00.
+
+* Start Change #71136 on 09-Aug-2026 by TP_ONISSA - see CB-SORT-OUTPUT-FILE.
+    MOVE "N" TO Lz_SW_CTL_EOF
+
+    OPEN INPUT P_RMS_SORT_FILE
+    PERFORM CB210-COUNT-OUTPUT-REC UNTIL Lz_CTL_EOF
+    CLOSE P_RMS_SORT_FILE
+* End Change #71136
+    .
+CB200-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB210-COUNT-OUTPUT-REC  SECTION.
+*----------------------------------------------------------------------
+CB210-00.
+
+    READ P_RMS_SORT_FILE
+       AT END
+          SET Lz_CTL_EOF TO TRUE
+       NOT AT END
+          ADD 1 TO Lz_CT01_REC_SORT_OUT
+          PERFORM CB220-ADD-TO-CHECKSUM
+    END-READ
+    .
+CB210-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB220-ADD-TO-CHECKSUM  SECTION.
+*----------------------------------------------------------------------
+CB220-00.
+
+*   Simple additive checksum over the sorted output record's bytes -
+*    a cheap tamper/corruption tripwire for the balancing report, not
+*    a cryptographic check.
+    PERFORM CB230-CHECKSUM-CHAR
+       VARYING Lz_CS_IDX FROM 1 BY 1
+       UNTIL Lz_CS_IDX > LENGTH OF P_RMS_SORT_FILE_REC
+    .
+CB220-EXIT.     EXIT.
+*----------------------------------------------------------------------
+CB230-CHECKSUM-CHAR  SECTION.
+*----------------------------------------------------------------------
+CB230-00.
+
+    ADD FUNCTION ORD(P_RMS_SORT_FILE_REC(Lz_CS_IDX:1))
+      TO Lz_CS_TOTAL
+    .
+CB230-EXIT.     EXIT.
+*----------------------------------------------------------------------
+B200-WRITE-CHECKPOINT  SECTION.
+*----------------------------------------------------------------------
+B200-00.
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - persist progress so
+*  a restart after an abend can resume here instead of from the start.
+*  A checkpoint-write failure is logged but does not fail the job - the
+*  extract itself already succeeded, only the ability to fast-restart
+*  it is degraded.
+    MOVE Lz_CT01_REC_WRITTEN TO CKPT_REC_WRITTEN
+
+    OPEN OUTPUT P_RMS_CKPT_FILE
+
+    IF Lz_CKPT_FILE_OK
+       WRITE P_RMS_CKPT_REC
+       CLOSE P_RMS_CKPT_FILE
+       DISPLAY "Checkpoint written - records processed so far: "
+               Lz_CT01_REC_WRITTEN
+    ELSE
+       DISPLAY "** Warning: unable to write checkpoint file: "
+               Lz_P_RMS_CKPT_FILE_NAME
+       DISPLAY "** Lz_CKPT_FILE_STATUS: " Lz_CKPT_FILE_STATUS
+    END-IF
+* End Change #71131
+    .
+B200-EXIT.     EXIT.
+*----------------------------------------------------------------------
 X-ERRORS               SECTION.
 *----------------------------------------------------------------------
 X-00.
@@ -229,15 +480,36 @@ X-EXIT.     EXIT.
 Z-FINISH               SECTION.
 *----------------------------------------------------------------------
 Z-00.
- 
+
     DISPLAY FUNCTION CURRENT-DATE
- 
+
+* Start Change #71131 on 09-Aug-2026 by TP_ONISSA - job completed
+*  normally, so reset the checkpoint file; the next scheduled run
+*  should start fresh, not treat this run's progress as a restart.
+    OPEN OUTPUT P_RMS_CKPT_FILE
+    CLOSE P_RMS_CKPT_FILE
+* End Change #71131
+
+* Start Change #71136 on 09-Aug-2026 by TP_ONISSA - balancing/control
+*  totals for the sort-and-extract step.
+    DISPLAY "======================================================="
+    DISPLAY "DEMO_ICA_CHK_RMS_V24 - Sort Balancing Report"
+    DISPLAY "  Records into sort:   " Lz_CT01_REC_SORT_IN
+    DISPLAY "  Records out of sort: " Lz_CT01_REC_SORT_OUT
+    DISPLAY "  Checksum total:      " Lz_CS_TOTAL
+    IF Lz_CT01_REC_SORT_IN = Lz_CT01_REC_SORT_OUT
+       DISPLAY "  Sort balance:        OK"
+    ELSE
+       DISPLAY "  Sort balance:        *** OUT OF BALANCE ***"
+    END-IF
+* End Change #71136
+
     DISPLAY "======================================================="
     DISPLAY "Program ended successfully"
     DISPLAY "======================================================="
- 
+
     CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
- 
+
     STOP RUN
     .
 Z-EXIT.     EXIT.
\ No newline at end of file
